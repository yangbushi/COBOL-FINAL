@@ -0,0 +1,13 @@
+      *==============================================================
+      * Shared supplier master record layout (SUPPLIER-FILE /
+      * SUPPLIER-FILE-IN).  Carries enough contact detail and lead
+      * time that the reorder process doesn't need a side lookup
+      * once a part is flagged for reorder.
+      *==============================================================
+       01  SUPPLIER-RECORD-IN.
+           05 SUPPLIER-CODE-IN      PIC X(5)  VALUE SPACES.
+           05 SUPPLIER-NAME-IN      PIC X(20) VALUE SPACES.
+           05 SUPPLIER-ADDRESS-IN   PIC X(30) VALUE SPACES.
+           05 SUPPLIER-PHONE-IN     PIC X(12) VALUE SPACES.
+           05 SUPPLIER-LEAD-TIME-IN PIC 9(3)  VALUE ZERO.
+           05 SUPPLIER-MIN-ORDER-QTY-IN PIC 9(4) VALUE ZERO.
