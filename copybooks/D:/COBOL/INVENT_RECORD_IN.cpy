@@ -0,0 +1,11 @@
+      *==============================================================
+      * Shared inventory record layout (INVENT-FILE-IN).
+      *==============================================================
+       01  INVENT-RECORD-IN.
+           05 PART-NUMBER-IN    PIC X(7)  VALUE SPACES.
+           05 PART-NAME-IN      PIC X(20) VALUE SPACES.
+           05 QUANTITY-IN       PIC 9(4)  VALUE ZERO.
+           05 UNIT-PRICE-IN     PIC 9(4)V99  VALUE ZERO.
+           05 REORDER-POINT-IN  PIC 9(4)  VALUE ZERO.
+           05 SUPPLIER-CODE-IN  PIC X(5)  VALUE SPACES.
+           05 LOCATION-CODE-IN  PIC X(5)  VALUE SPACES.
