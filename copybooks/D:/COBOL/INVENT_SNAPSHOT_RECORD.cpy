@@ -0,0 +1,15 @@
+      *==============================================================
+      * Period-end snapshot of one INVENT-FILE part (SNAPSHOT-FILE)
+      * -- one record per part per month, so this month's quantity
+      * and stock value can be compared against last month's.
+      *==============================================================
+       01  INVENT-SNAPSHOT-RECORD.
+           05 SNAP-KEY.
+               10 SNAP-PART-NUMBER  PIC X(7)     VALUE SPACES.
+               10 SNAP-PERIOD.
+                   15 SNAP-YEAR     PIC 9(4)      VALUE ZERO.
+                   15 SNAP-MONTH    PIC 9(2)      VALUE ZERO.
+           05 SNAP-PART-NAME        PIC X(20)     VALUE SPACES.
+           05 SNAP-QUANTITY         PIC 9(4)      VALUE ZERO.
+           05 SNAP-UNIT-PRICE       PIC 9(4)V99   VALUE ZERO.
+           05 SNAP-STOCK-VALUE      PIC 9(8)V99   VALUE ZERO.
