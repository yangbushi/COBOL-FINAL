@@ -0,0 +1,13 @@
+      *==============================================================
+      * Sales history record (SALES-HISTORY-FILE) -- one record per
+      * part per month, accumulated from every SALE transaction
+      * UPDATE posts, so parts can be ranked by how fast they move.
+      *==============================================================
+       01  SALES-HISTORY-RECORD.
+           05 SH-KEY.
+               10 SH-PART-NUMBER  PIC X(7)  VALUE SPACES.
+               10 SH-PERIOD.
+                   15 SH-YEAR     PIC 9(4)  VALUE ZERO.
+                   15 SH-MONTH    PIC 9(2)  VALUE ZERO.
+           05 SH-QTY-SOLD         PIC 9(6)  VALUE ZERO.
+           05 SH-SALE-COUNT       PIC 9(4)  VALUE ZERO.
