@@ -0,0 +1,16 @@
+      *==============================================================
+      * Shared inventory master record layout (INVENT-FILE, the
+      * indexed file CONVERT builds and UPDATE/REORDER maintain).
+      * Field names carry no -IN suffix here because this is the
+      * record itself, not an input copy of it -- see
+      * INVENT_RECORD_IN.cpy for the suffixed layout programs use
+      * when they only ever read the file as report input.
+      *==============================================================
+       01  INVENT-RECORD.
+           05 PART-NUMBER    PIC X(7)  VALUE SPACES.
+           05 PART-NAME      PIC X(20) VALUE SPACES.
+           05 QUANTITY       PIC 9(4)  VALUE ZERO.
+           05 UNIT-PRICE     PIC 9(4)V99  VALUE ZERO.
+           05 REORDER-POINT  PIC 9(4)  VALUE ZERO.
+           05 SUPPLIER-CODE  PIC X(5)  VALUE SPACES.
+           05 LOCATION-CODE  PIC X(5)  VALUE SPACES.
