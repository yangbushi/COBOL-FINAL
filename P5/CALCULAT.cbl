@@ -4,8 +4,8 @@
 
        LINKAGE SECTION.
             01 LS-QUANTITY-IN       PIC 9(4)       VALUE ZERO.
-            01 LS-UNIT-PRICE-IN     PIC 9(4)       VALUE ZERO.
-            01 LS-STOCK-VALUE-TMP   PIC 9(8)       VALUE ZERO.
+            01 LS-UNIT-PRICE-IN     PIC 9(4)V99    VALUE ZERO.
+            01 LS-STOCK-VALUE-TMP   PIC 9(8)V99    VALUE ZERO.
        
        PROCEDURE DIVISION USING
             LS-QUANTITY-IN, LS-UNIT-PRICE-IN, LS-STOCK-VALUE-TMP.
