@@ -17,7 +17,7 @@
        FD  INVENT-FILE-IN.
        01  INVENT-RECORD-IN  PIC X(40).
        FD  INVENT-FILE-OUT.
-       01  INVENT-RECORD-OUT PIC X(44).
+       01  INVENT-RECORD-OUT PIC X(52).
        
        WORKING-STORAGE SECTION.
        01 INVENT-DETAIL-IN.
@@ -33,6 +33,8 @@
            05 PART-NAME-OUT   PIC X(20) VALUE SPACES.
            05 FILLER          PIC A(4)  VALUE SPACES.
            05 STOCK-VALUE-OUT PIC 9(8)  VALUE ZERO.
+           05 FILLER          PIC A(4)  VALUE SPACES.
+           05 SUPPLIER-CODE-OUT PIC X(5) VALUE SPACES.
 
        01 EOF-FLAG PIC A(3)  VALUE SPACES.
        
@@ -128,6 +130,7 @@
        304-WRITE-INV-FILE-OUT.
            MOVE PART-NUMBER-IN TO PART-NUMBER-OUT.
            MOVE PART-NAME-IN TO PART-NAME-OUT.
+           MOVE SUPPLIER-CODE-IN TO SUPPLIER-CODE-OUT.
            MOVE INVENT-DETAIL-OUT TO INVENT-RECORD-OUT.
            WRITE INVENT-RECORD-OUT.
            ADD 1 TO WRITTEN-COUNTER.
