@@ -21,13 +21,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD  INVENT-FILE-IN.
-       01  INVENT-RECORD-IN.
-           05 PART-NUMBER-IN    PIC 9(7)  VALUE ZERO.
-           05 PART-NAME-IN      PIC X(20) VALUE SPACES.
-           05 QUANTITY-IN       PIC 9(4)  VALUE ZERO.
-           05 UNIT-PRICE-IN     PIC 9(4)  VALUE ZERO.
-           05 REORDER-POINT-IN  PIC 9(4)  VALUE ZERO.
-           05 SUPPLIER-CODE-INV PIC X(5)  VALUE SPACES.
+           COPY "D:\COBOL\INVENT_RECORD_IN.cpy".
        FD  SUPPLIER-FILE-IN.
        01  SUPPLIER-RECORD-IN.
            05 SUPPLIER-CODE-IN   PIC X(5)  VALUE SPACES.
@@ -45,8 +39,8 @@
        01 EOF-SUPPLIER        PIC A(3)  VALUE SPACES.
        01 FOUND-FLAG          PIC A(3)  VALUE SPACES.
        01 SUB                 PIC 9(2).
-       01 TOTAL-VALUE-TMP     PIC 9(10) VALUE ZERO.
-       01 STOCK-VALUE-TMP     PIC 9(8) VALUE ZERO.
+       01 TOTAL-VALUE-TMP     PIC 9(10)V99 VALUE ZERO.
+       01 STOCK-VALUE-TMP     PIC 9(8)V99 VALUE ZERO.
        01 READ-COUNTER-TMP    PIC 9(4) VALUE ZERO.
        01 WRITTEN-COUNTER-TMP PIC 9(4) VALUE ZERO.
        
@@ -58,16 +52,16 @@
            05 FILLER  PIC A(11)  VALUE 'STOCK VALUE'.
        
        01 INVENT-DETAIL-OUT.                                           
-           05 PART-NUMBER-OUT PIC ZZZZZZ9.
+           05 PART-NUMBER-OUT PIC X(7).
            05 FILLER          PIC A(4)      VALUE SPACES.
            05 PART-NAME-OUT   PIC X(20)     VALUE SPACES.
            05 FILLER          PIC A(4)      VALUE SPACES.
-           05 STOCK-VALUE-OUT PIC ZZZZZZZ9.
+           05 STOCK-VALUE-OUT PIC ZZZZZZZ9.99.
 
        01 AUDIT-TRAIL.
            05  FILLER           PIC A(5)  VALUE 'VALUE'.
            05  FILLER           PIC A(2)  VALUE SPACES.
-           05  TOTAL-VALUE      PIC $$$9.
+           05  TOTAL-VALUE      PIC $$$9.99.
            05  FILLER           PIC A(2)  VALUE SPACES.
            05  FILLER           PIC A(4)  VALUE 'READ'.
            05  FILLER           PIC A(2)  VALUE SPACES.
@@ -78,7 +72,7 @@
            05  WRITTEN-COUNTER  PIC ZZZ9.
        
        01 SUPPLIER-TABLE.
-           05 SUPPLIER-ITEM  OCCURS 10 TIMES.
+           05 SUPPLIER-ITEM  OCCURS 25 TIMES.
                10 SUPPLIER-CODE  PIC X(5)  VALUE SPACES.
                10 SUPPLIER-NAME  PIC X(20) VALUE SPACES.
 
@@ -145,10 +139,10 @@
       * Create supplier table from supplier input file.
       *==============================================================
        302-CREATE-SUP-TABLE.
-           PERFORM 400-READ-SUP-REC 
+           PERFORM 400-READ-SUP-REC
                VARYING SUB
                    FROM 1 BY 1
-                       UNTIL SUB > 7.
+                       UNTIL SUB > 25.
        
       *==============================================================
       * Get an item's stock value by multipying the quantity and
@@ -183,9 +177,9 @@
       *==============================================================
        306-WRITE-REORDER-OUT.
            PERFORM 401-SEARCH-SUP-NAME
-               VARYING SUB 
+               VARYING SUB
                    FROM 1 BY 1
-                       UNTIL FOUND-FLAG = "YES" OR SUB > 7.
+                       UNTIL FOUND-FLAG = "YES" OR SUB > 25.
            PERFORM 402-WRITE-RECORD.
        
       *==============================================================
@@ -225,7 +219,7 @@
       *==============================================================
        401-SEARCH-SUP-NAME.
            MOVE "NO" TO FOUND-FLAG.
-           IF SUPPLIER-CODE-INV = SUPPLIER-CODE (SUB)
+           IF SUPPLIER-CODE-IN IN INVENT-RECORD-IN = SUPPLIER-CODE (SUB)
                MOVE "YES" TO FOUND-FLAG
                MOVE SUPPLIER-NAME (SUB) TO SUPPLIER-NAME-REORDER.
                                                                         
