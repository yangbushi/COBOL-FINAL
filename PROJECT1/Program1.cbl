@@ -19,46 +19,61 @@
            05 QUANTITY PIC 9(4).
            05 UNIT-PRICE PIC 9(4).
        01 ENTRY-FLAG PIC A(1).
-       
-       
+
+      *Entries keyed in so far this session, so they can be listed
+      *back before the session closes the file.
+       01 ENTERED-RECORDS-TABLE.
+           05 ENTERED-RECORD OCCURS 500 TIMES.
+               10 ENTERED-PART-NUMBER PIC 9(7).
+               10 ENTERED-QUANTITY    PIC 9(4).
+               10 ENTERED-UNIT-PRICE  PIC 9(4).
+       01 ENTRY-COUNT-WS      PIC 9(4) VALUE ZERO.
+       01 LIST-INDEX-WS       PIC 9(4) VALUE ZERO.
+       01 CHECK-INDEX-WS      PIC 9(4) VALUE ZERO.
+       01 DUPLICATE-FOUND-WS  PIC X(3) VALUE "NO".
+
+
        PROCEDURE DIVISION.
       
       *Control of create inventory record file
        CREATE-INVENT-FILE-RTN.
 	       PERFORM INIT-CREATE-FILE-RTN.
-		   PERFORM WRITE-RECORD-RTN  
+		   PERFORM WRITE-RECORD-RTN
               UNTIL ENTRY-FLAG = "N".
 		   PERFORM  TERM-CREATE-FILE-RTN.
 		   STOP RUN.
-      
+
       *Initiate create inventory record file
-       INIT-CREATE-FILE-RTN.     
+       INIT-CREATE-FILE-RTN.
 	       PERFORM OPEN-FILE-RTN.
-		   PERFORM  PROMPT-ENTRY-RTN. 
-      
-      *Control of write an inventory record to file
+		   PERFORM  PROMPT-ENTRY-RTN.
+
+      *Control of write an inventory record to file, or list what
+      *has already been entered this session, depending on what
+      *was keyed at the entry prompt.
        WRITE-RECORD-RTN.
-           PERFORM  PROMPT-FIELD-RTN.
-	       PERFORM  WRITE-RECORD-FILE-RTN.
+           IF ENTRY-FLAG = "L"
+               PERFORM LIST-ENTRIES-RTN
+           ELSE
+               PERFORM  PROMPT-FIELD-RTN
+	           PERFORM  WRITE-RECORD-FILE-RTN
+	           PERFORM  ADD-ENTRY-TO-TABLE-RTN.
 	       PERFORM  PROMPT-ENTRY-RTN.
-       
-      *Open inventory record file 
+
+      *Open inventory record file
        OPEN-FILE-RTN.
            OPEN OUTPUT INVENT-FILE-OUT.
-      
+
       *Prompt user for record entry
        PROMPT-ENTRY-RTN.
-           DISPLAY "Record to enter ( Y or N )"
+           DISPLAY "Record to enter ( Y or N, L to list entries )"
                LINE 16 COLUMN 10.
            ACCEPT ENTRY-FLAG
                LINE 17 COLUMN 10.
-      
-      *Prompt user for inventory record detail 
+
+      *Prompt user for inventory record detail
        PROMPT-FIELD-RTN.
-           DISPLAY "Enter Part Number ( 7 digits )"
-               LINE 4 COLUMN 5.
-           ACCEPT PART-NUMBER
-               LINE 5 COLUMN 10.
+           PERFORM PROMPT-PART-NUMBER-RTN.
            DISPLAY "Enter Quantity  ( 4 digits )"
                LINE 6 COLUMN 5.
            ACCEPT QUANTITY
@@ -68,11 +83,72 @@
            ACCEPT UNIT-PRICE
                LINE 9 COLUMN 10.
       
+      *Prompt for the part number and re-prompt until it's non-zero
+      *and isn't a duplicate of one already entered this session.
+       PROMPT-PART-NUMBER-RTN.
+           DISPLAY "Enter Part Number ( 7 digits )"
+               LINE 4 COLUMN 5.
+           ACCEPT PART-NUMBER
+               LINE 5 COLUMN 10.
+           PERFORM CHECK-DUPLICATE-PART-RTN.
+           EVALUATE TRUE
+               WHEN PART-NUMBER = ZERO
+                   DISPLAY "PART NUMBER CANNOT BE ZERO - RE-ENTER"
+                       LINE 18 COLUMN 5
+                   PERFORM PROMPT-PART-NUMBER-RTN
+               WHEN DUPLICATE-FOUND-WS = "YES"
+                   DISPLAY "PART NUMBER ALREADY ENTERED - RE-ENTER"
+                       LINE 18 COLUMN 5
+                   PERFORM PROMPT-PART-NUMBER-RTN
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *See whether PART-NUMBER matches one already entered this
+      *session.
+       CHECK-DUPLICATE-PART-RTN.
+           MOVE "NO" TO DUPLICATE-FOUND-WS.
+           PERFORM CHECK-ONE-ENTRY-RTN
+               VARYING CHECK-INDEX-WS FROM 1 BY 1
+               UNTIL CHECK-INDEX-WS > ENTRY-COUNT-WS.
+
+      *Compare PART-NUMBER against one table entry.
+       CHECK-ONE-ENTRY-RTN.
+           IF PART-NUMBER = ENTERED-PART-NUMBER(CHECK-INDEX-WS)
+               MOVE "YES" TO DUPLICATE-FOUND-WS.
+
       *Write inventory record to file
        WRITE-RECORD-FILE-RTN.
            MOVE INVENT-RECORD-OUT TO INVENT-FILE-RECORD-OUT.
            WRITE INVENT-FILE-RECORD-OUT.
-      
+
+      *Remember what was just entered so it can be listed back
+      *before the session ends.
+       ADD-ENTRY-TO-TABLE-RTN.
+           IF ENTRY-COUNT-WS < 500
+               ADD 1 TO ENTRY-COUNT-WS
+               MOVE PART-NUMBER TO ENTERED-PART-NUMBER(ENTRY-COUNT-WS)
+               MOVE QUANTITY    TO ENTERED-QUANTITY(ENTRY-COUNT-WS)
+               MOVE UNIT-PRICE  TO ENTERED-UNIT-PRICE(ENTRY-COUNT-WS).
+
+      *List every record entered so far this session.
+       LIST-ENTRIES-RTN.
+           DISPLAY "ENTRIES SO FAR THIS SESSION:"
+               LINE 11 COLUMN 5.
+           IF ENTRY-COUNT-WS = ZERO
+               DISPLAY "  (NONE ENTERED YET)" LINE 12 COLUMN 5
+           ELSE
+               PERFORM DISPLAY-ONE-ENTRY-RTN
+                   VARYING LIST-INDEX-WS FROM 1 BY 1
+                   UNTIL LIST-INDEX-WS > ENTRY-COUNT-WS.
+
+      *Display one row of the session's entry list.
+       DISPLAY-ONE-ENTRY-RTN.
+           DISPLAY "  PART " ENTERED-PART-NUMBER(LIST-INDEX-WS)
+               "  QTY " ENTERED-QUANTITY(LIST-INDEX-WS)
+               "  PRICE " ENTERED-UNIT-PRICE(LIST-INDEX-WS)
+               LINE (12 + LIST-INDEX-WS) COLUMN 5.
+
       *Close inventory record file
        TERM-CREATE-FILE-RTN.
            CLOSE INVENT-FILE-OUT.
