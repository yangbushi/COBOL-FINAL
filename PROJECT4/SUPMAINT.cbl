@@ -0,0 +1,233 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPMAINT as "SUPMAINT".
+       AUTHOR.     George Yang.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUPPLIER-FILE
+               ASSIGN TO "D:\COBOL\SUPPLIERI.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SUPPLIER-CODE-IN
+               FILE STATUS IS STATUS-FIELD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SUPPLIER-FILE.
+           COPY "D:\COBOL\SUPPLIER_RECORD_IN.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 STATUS-FIELD       PIC X(2)  VALUE SPACES.
+       01 ENTRY-FLAG         PIC A(1)  VALUE SPACES.
+       01 ENTRY-PROMPT       PIC X(29)
+                              VALUE "MAINTAIN A SUPPLIER? (Y OR N)".
+       01 ACTION-CODE-WS     PIC A(1)  VALUE SPACES.
+               88 ADD-SUPPLIER      VALUE "A".
+               88 CHANGE-SUPPLIER   VALUE "C".
+               88 DELETE-SUPPLIER   VALUE "D".
+       01 ACTION-PROMPT      PIC X(29)
+                              VALUE "ACTION? (A=ADD C=CHG D=DEL)".
+
+      *==============================================================
+      * Fields keyed from the maintenance screen -- matches
+      * SUPPLIER-RECORD-IN's layout so a whole record can be
+      * moved in and out of SUPPLIER-FILE in one step.
+      *==============================================================
+       01 SUPPLIER-ENTRY-WS.
+           05 SE-SUPPLIER-CODE      PIC X(5)  VALUE SPACES.
+           05 SE-SUPPLIER-NAME      PIC X(20) VALUE SPACES.
+           05 SE-SUPPLIER-ADDRESS   PIC X(30) VALUE SPACES.
+           05 SE-SUPPLIER-PHONE     PIC X(12) VALUE SPACES.
+           05 SE-SUPPLIER-LEAD-TIME PIC 9(3)  VALUE ZERO.
+           05 SE-SUPPLIER-MIN-ORDER-QTY PIC 9(4) VALUE ZERO.
+
+       SCREEN SECTION.
+       01 SUPPLIER-SCREEN.
+           05 VALUE "SUPPLIER CODE:"     LINE 3 COL 10.
+           05 SE-SUPPLIER-CODE-IN        LINE 3 COL 25
+               PIC X(5) TO SE-SUPPLIER-CODE.
+           05 VALUE "SUPPLIER NAME:"     LINE 5 COL 10.
+           05 SE-SUPPLIER-NAME-IN        LINE 5 COL 25
+               PIC X(20) TO SE-SUPPLIER-NAME.
+           05 VALUE "ADDRESS:"           LINE 7 COL 10.
+           05 SE-SUPPLIER-ADDRESS-IN     LINE 7 COL 25
+               PIC X(30) TO SE-SUPPLIER-ADDRESS.
+           05 VALUE "PHONE:"             LINE 9 COL 10.
+           05 SE-SUPPLIER-PHONE-IN       LINE 9 COL 25
+               PIC X(12) TO SE-SUPPLIER-PHONE.
+           05 VALUE "LEAD TIME (DAYS):"  LINE 11 COL 10.
+           05 SE-SUPPLIER-LEAD-TIME-IN   LINE 11 COL 25
+               PIC 9(3) TO SE-SUPPLIER-LEAD-TIME.
+           05 VALUE "MIN ORDER QTY:"     LINE 13 COL 10.
+           05 SE-SUPPLIER-MIN-ORDER-QTY-IN LINE 13 COL 25
+               PIC 9(4) TO SE-SUPPLIER-MIN-ORDER-QTY.
+
+      *==============================================================
+      * The top level of the program.
+      *==============================================================
+       PROCEDURE DIVISION.
+       100-MAINTAIN-SUPPLIER-FILE.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 200-INIT-MAINTAIN-SUPPLIER.
+           IF STATUS-FIELD NOT = "OK"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 201-MAINTAIN-ONE-SUPPLIER
+                   UNTIL ENTRY-FLAG = "N"
+               PERFORM 202-TERM-MAINTAIN-SUPPLIER.
+
+           STOP RUN.
+
+      *==============================================================
+      * Open the indexed supplier file -- I-O, not OUTPUT, so
+      * adding, changing, or deleting one supplier never touches
+      * the records already on file.
+      *==============================================================
+       200-INIT-MAINTAIN-SUPPLIER.
+           OPEN I-O SUPPLIER-FILE.
+           IF STATUS-FIELD = "00" OR STATUS-FIELD = SPACES
+               MOVE "OK" TO STATUS-FIELD
+           ELSE
+               DISPLAY "SUPMAINT: CANNOT OPEN SUPPLIER FILE "
+                   STATUS-FIELD
+               MOVE "ER" TO STATUS-FIELD.
+           PERFORM 301-PROMPT-ENTRY.
+
+      *==============================================================
+      * Prompt for the action, key the record, and apply it.
+      *==============================================================
+       201-MAINTAIN-ONE-SUPPLIER.
+           PERFORM 300-PROMPT-ACTION-CODE.
+           EVALUATE TRUE
+               WHEN ADD-SUPPLIER
+                   PERFORM 302-PROMPT-SUPPLIER-FIELDS
+                   PERFORM 310-ADD-SUPPLIER-RECORD
+               WHEN CHANGE-SUPPLIER
+                   PERFORM 303-PROMPT-SUPPLIER-CODE
+                   PERFORM 311-CHANGE-SUPPLIER-RECORD
+               WHEN DELETE-SUPPLIER
+                   PERFORM 303-PROMPT-SUPPLIER-CODE
+                   PERFORM 312-DELETE-SUPPLIER-RECORD
+               WHEN OTHER
+                   DISPLAY "SUPMAINT: INVALID ACTION CODE"
+                       LINE 20 COLUMN 10
+           END-EVALUATE.
+           PERFORM 301-PROMPT-ENTRY.
+
+      *==============================================================
+      * Close the indexed supplier file.
+      *==============================================================
+       202-TERM-MAINTAIN-SUPPLIER.
+           CLOSE SUPPLIER-FILE.
+
+      *==============================================================
+      * Ask whether to maintain another supplier.
+      *==============================================================
+       301-PROMPT-ENTRY.
+           DISPLAY ENTRY-PROMPT
+               LINE 16 COLUMN 10.
+           ACCEPT ENTRY-FLAG
+               LINE 16 COLUMN 40.
+
+      *==============================================================
+      * Ask which maintenance action to perform.
+      *==============================================================
+       300-PROMPT-ACTION-CODE.
+           DISPLAY ACTION-PROMPT
+               LINE 14 COLUMN 10.
+           ACCEPT ACTION-CODE-WS
+               LINE 14 COLUMN 40.
+
+      *==============================================================
+      * Display the screen and take the full supplier entry for
+      * an add.
+      *==============================================================
+       302-PROMPT-SUPPLIER-FIELDS.
+           DISPLAY SUPPLIER-SCREEN.
+           ACCEPT  SUPPLIER-SCREEN.
+
+      *==============================================================
+      * Take just the supplier code for a change or a delete --
+      * the current record is read and shown before anything is
+      * keyed over it.
+      *==============================================================
+       303-PROMPT-SUPPLIER-CODE.
+           DISPLAY "SUPPLIER CODE:" LINE 3 COLUMN 10.
+           ACCEPT SE-SUPPLIER-CODE LINE 3 COLUMN 25.
+           PERFORM 320-READ-SUPPLIER-RECORD.
+           IF STATUS-FIELD = "OK"
+               MOVE SUPPLIER-NAME-IN TO SE-SUPPLIER-NAME
+               MOVE SUPPLIER-ADDRESS-IN TO SE-SUPPLIER-ADDRESS
+               MOVE SUPPLIER-PHONE-IN TO SE-SUPPLIER-PHONE
+               MOVE SUPPLIER-LEAD-TIME-IN TO SE-SUPPLIER-LEAD-TIME
+               MOVE SUPPLIER-MIN-ORDER-QTY-IN
+                   TO SE-SUPPLIER-MIN-ORDER-QTY
+               DISPLAY SUPPLIER-SCREEN
+           ELSE
+               DISPLAY "SUPMAINT: SUPPLIER NOT ON FILE"
+                   LINE 20 COLUMN 10.
+
+      *==============================================================
+      * Add a new supplier record -- rejected if the code is
+      * already on file instead of silently overwriting it.
+      *==============================================================
+       310-ADD-SUPPLIER-RECORD.
+           MOVE SE-SUPPLIER-CODE      TO SUPPLIER-CODE-IN.
+           MOVE SE-SUPPLIER-NAME      TO SUPPLIER-NAME-IN.
+           MOVE SE-SUPPLIER-ADDRESS   TO SUPPLIER-ADDRESS-IN.
+           MOVE SE-SUPPLIER-PHONE     TO SUPPLIER-PHONE-IN.
+           MOVE SE-SUPPLIER-LEAD-TIME TO SUPPLIER-LEAD-TIME-IN.
+           MOVE SE-SUPPLIER-MIN-ORDER-QTY TO SUPPLIER-MIN-ORDER-QTY-IN.
+           WRITE SUPPLIER-RECORD-IN
+               INVALID KEY
+                   DISPLAY "SUPMAINT: SUPPLIER ALREADY ON FILE"
+                       LINE 20 COLUMN 10
+               NOT INVALID KEY
+                   DISPLAY "SUPMAINT: SUPPLIER ADDED"
+                       LINE 20 COLUMN 10.
+
+      *==============================================================
+      * Rewrite an existing supplier record with the re-keyed
+      * fields.
+      *==============================================================
+       311-CHANGE-SUPPLIER-RECORD.
+           IF STATUS-FIELD = "OK"
+               MOVE SE-SUPPLIER-NAME      TO SUPPLIER-NAME-IN
+               MOVE SE-SUPPLIER-ADDRESS   TO SUPPLIER-ADDRESS-IN
+               MOVE SE-SUPPLIER-PHONE     TO SUPPLIER-PHONE-IN
+               MOVE SE-SUPPLIER-LEAD-TIME TO SUPPLIER-LEAD-TIME-IN
+               MOVE SE-SUPPLIER-MIN-ORDER-QTY
+                   TO SUPPLIER-MIN-ORDER-QTY-IN
+               REWRITE SUPPLIER-RECORD-IN
+                   INVALID KEY
+                       DISPLAY "SUPMAINT: REWRITE FAILED"
+                           LINE 20 COLUMN 10
+                   NOT INVALID KEY
+                       DISPLAY "SUPMAINT: SUPPLIER CHANGED"
+                           LINE 20 COLUMN 10.
+
+      *==============================================================
+      * Delete a supplier record from the file.
+      *==============================================================
+       312-DELETE-SUPPLIER-RECORD.
+           IF STATUS-FIELD = "OK"
+               DELETE SUPPLIER-FILE
+                   INVALID KEY
+                       DISPLAY "SUPMAINT: DELETE FAILED"
+                           LINE 20 COLUMN 10
+                   NOT INVALID KEY
+                       DISPLAY "SUPMAINT: SUPPLIER DELETED"
+                           LINE 20 COLUMN 10.
+
+      *==============================================================
+      * Read the supplier record keyed by SE-SUPPLIER-CODE, used
+      * by both the change and delete paths.
+      *==============================================================
+       320-READ-SUPPLIER-RECORD.
+           MOVE SE-SUPPLIER-CODE TO SUPPLIER-CODE-IN.
+           READ SUPPLIER-FILE
+               INVALID KEY     MOVE "ER" TO STATUS-FIELD
+               NOT INVALID KEY MOVE "OK" TO STATUS-FIELD.
+
+       end program SUPMAINT.
