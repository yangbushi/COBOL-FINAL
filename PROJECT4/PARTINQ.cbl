@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTINQ as "PARTINQ".
+       AUTHOR.     George Yang.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENT-FILE
+               ASSIGN TO "D:\COBOL\INVENT6.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PART-NUMBER
+               ALTERNATE RECORD KEY IS SUPPLIER-CODE WITH DUPLICATES
+               FILE STATUS IS STATUS-FIELD.
+           SELECT SUPPLIER-FILE
+               ASSIGN TO "D:\COBOL\SUPPLIERI.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SUPPLIER-CODE-IN
+               FILE STATUS IS SUPPLIER-STATUS-WS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENT-FILE.
+           COPY "D:\COBOL\INVENT_RECORD.cpy".
+       FD  SUPPLIER-FILE.
+           COPY "D:\COBOL\SUPPLIER_RECORD_IN.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 STATUS-FIELD        PIC X(2)  VALUE SPACES.
+       01 SUPPLIER-STATUS-WS  PIC X(2)  VALUE SPACES.
+       01 ENTRY-FLAG          PIC A(1)  VALUE SPACES.
+       01 ENTRY-PROMPT        PIC X(29)
+                               VALUE "LOOK UP ANOTHER PART? (Y/N)".
+       01 INQUIRY-PART-NUMBER PIC X(7)  VALUE SPACES.
+
+      *==============================================================
+      * The top level of the program.
+      *==============================================================
+       PROCEDURE DIVISION.
+       100-INQUIRE-PART-FILE.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 200-INIT-INQUIRE-PART.
+           IF STATUS-FIELD NOT = "OK"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 201-INQUIRE-ONE-PART
+                   UNTIL ENTRY-FLAG = "N"
+               PERFORM 202-TERM-INQUIRE-PART.
+
+           STOP RUN.
+
+      *==============================================================
+      * Open both files for lookup only -- this program never
+      * writes to either one.
+      *==============================================================
+       200-INIT-INQUIRE-PART.
+           OPEN INPUT INVENT-FILE.
+           IF STATUS-FIELD = "00" OR STATUS-FIELD = SPACES
+               MOVE "OK" TO STATUS-FIELD
+           ELSE
+               DISPLAY "PARTINQ: CANNOT OPEN INVENT-FILE " STATUS-FIELD
+               MOVE "ER" TO STATUS-FIELD.
+           OPEN INPUT SUPPLIER-FILE.
+           PERFORM 301-PROMPT-ENTRY.
+
+      *==============================================================
+      * Take a part number and show everything on file about it.
+      *==============================================================
+       201-INQUIRE-ONE-PART.
+           DISPLAY "PART NUMBER:" LINE 3 COLUMN 10.
+           ACCEPT INQUIRY-PART-NUMBER LINE 3 COLUMN 25.
+           PERFORM 300-READ-PART-RECORD.
+           IF STATUS-FIELD = "OK"
+               PERFORM 310-DISPLAY-PART-RECORD
+           ELSE
+               DISPLAY "PARTINQ: PART NOT ON FILE" LINE 20 COLUMN 10.
+           PERFORM 301-PROMPT-ENTRY.
+
+      *==============================================================
+      * Close both files.
+      *==============================================================
+       202-TERM-INQUIRE-PART.
+           CLOSE INVENT-FILE SUPPLIER-FILE.
+
+      *==============================================================
+      * Ask whether to look up another part.
+      *==============================================================
+       301-PROMPT-ENTRY.
+           DISPLAY ENTRY-PROMPT LINE 16 COLUMN 10.
+           ACCEPT ENTRY-FLAG LINE 16 COLUMN 40.
+
+      *==============================================================
+      * Read the part keyed by INQUIRY-PART-NUMBER.
+      *==============================================================
+       300-READ-PART-RECORD.
+           MOVE INQUIRY-PART-NUMBER TO PART-NUMBER.
+           READ INVENT-FILE
+               INVALID KEY     MOVE "ER" TO STATUS-FIELD
+               NOT INVALID KEY MOVE "OK" TO STATUS-FIELD.
+
+      *==============================================================
+      * Show the part's fields plus its supplier's name, looked up
+      * on the spot so the operator doesn't have to go find it.
+      *==============================================================
+       310-DISPLAY-PART-RECORD.
+           DISPLAY "PART NUMBER:    " PART-NUMBER
+               LINE 5  COLUMN 10.
+           DISPLAY "PART NAME:      " PART-NAME
+               LINE 6  COLUMN 10.
+           DISPLAY "QUANTITY:       " QUANTITY
+               LINE 7  COLUMN 10.
+           DISPLAY "UNIT PRICE:     " UNIT-PRICE
+               LINE 8  COLUMN 10.
+           DISPLAY "REORDER POINT:  " REORDER-POINT
+               LINE 9  COLUMN 10.
+           DISPLAY "SUPPLIER CODE:  " SUPPLIER-CODE
+               LINE 10 COLUMN 10.
+           DISPLAY "LOCATION CODE:  " LOCATION-CODE
+               LINE 11 COLUMN 10.
+           MOVE SUPPLIER-CODE TO SUPPLIER-CODE-IN.
+           READ SUPPLIER-FILE
+               INVALID KEY
+                   DISPLAY "SUPPLIER NAME:  *** NOT ON FILE ***"
+                       LINE 12 COLUMN 10
+               NOT INVALID KEY
+                   DISPLAY "SUPPLIER NAME:  " SUPPLIER-NAME-IN
+                       LINE 12 COLUMN 10.
+
+       end program PARTINQ.
