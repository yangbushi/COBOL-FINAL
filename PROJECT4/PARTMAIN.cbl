@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARTMAIN as "PARTMAIN".
+       AUTHOR.     George Yang.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENT-FILE
+               ASSIGN TO "D:\COBOL\INVENT6.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PART-NUMBER
+               ALTERNATE RECORD KEY IS SUPPLIER-CODE WITH DUPLICATES
+               FILE STATUS IS STATUS-FIELD.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENT-FILE.
+           COPY "D:\COBOL\INVENT_RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 STATUS-FIELD       PIC X(2)  VALUE SPACES.
+       01 ENTRY-FLAG         PIC A(1)  VALUE SPACES.
+       01 ENTRY-PROMPT       PIC X(26)
+                              VALUE "MAINTAIN A PART? (Y OR N)".
+       01 ACTION-CODE-WS     PIC A(1)  VALUE SPACES.
+               88 ADD-PART      VALUE "A".
+               88 CHANGE-PART   VALUE "C".
+               88 DELETE-PART   VALUE "D".
+               88 LIST-BY-SUPPLIER VALUE "S".
+       01 ACTION-PROMPT      PIC X(36)
+                       VALUE "ACTION? (A=ADD C=CHG D=DEL S=SUPPL)".
+       01 SUPPLIER-LOOKUP-WS PIC X(5)  VALUE SPACES.
+
+      *==============================================================
+      * Fields keyed from the maintenance screen -- matches
+      * INVENT-RECORD's layout so a whole record can be moved in
+      * and out of INVENT-FILE in one step.
+      *==============================================================
+       01 PART-ENTRY-WS.
+           05 PE-PART-NUMBER    PIC X(7)  VALUE SPACES.
+           05 PE-PART-NAME      PIC X(20) VALUE SPACES.
+           05 PE-QUANTITY       PIC 9(4)  VALUE ZERO.
+           05 PE-UNIT-PRICE     PIC 9(4)V99  VALUE ZERO.
+           05 PE-REORDER-POINT  PIC 9(4)  VALUE ZERO.
+           05 PE-SUPPLIER-CODE  PIC X(5)  VALUE SPACES.
+           05 PE-LOCATION-CODE  PIC X(5)  VALUE SPACES.
+
+       SCREEN SECTION.
+       01 PART-SCREEN.
+           05 VALUE "PART NUMBER:"       LINE 3 COL 10.
+           05 PE-PART-NUMBER-IN          LINE 3 COL 25
+               PIC X(7) TO PE-PART-NUMBER.
+           05 VALUE "PART NAME:"         LINE 5 COL 10.
+           05 PE-PART-NAME-IN            LINE 5 COL 25
+               PIC X(20) TO PE-PART-NAME.
+           05 VALUE "QUANTITY:"          LINE 7 COL 10.
+           05 PE-QUANTITY-IN             LINE 7 COL 25
+               PIC 9(4) TO PE-QUANTITY.
+           05 VALUE "UNIT PRICE:"        LINE 9 COL 10.
+           05 PE-UNIT-PRICE-IN           LINE 9 COL 25
+               PIC 9(4)V99 TO PE-UNIT-PRICE.
+           05 VALUE "REORDER POINT:"     LINE 11 COL 10.
+           05 PE-REORDER-POINT-IN        LINE 11 COL 25
+               PIC 9(4) TO PE-REORDER-POINT.
+           05 VALUE "SUPPLIER CODE:"     LINE 13 COL 10.
+           05 PE-SUPPLIER-CODE-IN        LINE 13 COL 25
+               PIC X(5) TO PE-SUPPLIER-CODE.
+           05 VALUE "LOCATION CODE:"     LINE 17 COL 10.
+           05 PE-LOCATION-CODE-IN        LINE 17 COL 25
+               PIC X(5) TO PE-LOCATION-CODE.
+
+      *==============================================================
+      * The top level of the program.
+      *==============================================================
+       PROCEDURE DIVISION.
+       100-MAINTAIN-PART-FILE.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 200-INIT-MAINTAIN-PART.
+           IF STATUS-FIELD NOT = "OK"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 201-MAINTAIN-ONE-PART
+                   UNTIL ENTRY-FLAG = "N"
+               PERFORM 202-TERM-MAINTAIN-PART.
+
+           STOP RUN.
+
+      *==============================================================
+      * Open the indexed inventory file -- I-O, not OUTPUT, so
+      * adding, changing, or deleting one part never touches the
+      * records already on file.
+      *==============================================================
+       200-INIT-MAINTAIN-PART.
+           OPEN I-O INVENT-FILE.
+           IF STATUS-FIELD = "00" OR STATUS-FIELD = SPACES
+               MOVE "OK" TO STATUS-FIELD
+           ELSE
+               DISPLAY "PARTMAIN: CANNOT OPEN INVENT-FILE "
+                   STATUS-FIELD
+               MOVE "ER" TO STATUS-FIELD.
+           PERFORM 301-PROMPT-ENTRY.
+
+      *==============================================================
+      * Prompt for the action, key the record, and apply it.
+      *==============================================================
+       201-MAINTAIN-ONE-PART.
+           PERFORM 300-PROMPT-ACTION-CODE.
+           EVALUATE TRUE
+               WHEN ADD-PART
+                   PERFORM 302-PROMPT-PART-FIELDS
+                   PERFORM 310-ADD-PART-RECORD
+               WHEN CHANGE-PART
+                   PERFORM 303-PROMPT-PART-NUMBER
+                   PERFORM 311-CHANGE-PART-RECORD
+               WHEN DELETE-PART
+                   PERFORM 303-PROMPT-PART-NUMBER
+                   PERFORM 312-DELETE-PART-RECORD
+               WHEN LIST-BY-SUPPLIER
+                   PERFORM 304-LIST-PARTS-BY-SUPPLIER
+               WHEN OTHER
+                   DISPLAY "PARTMAIN: INVALID ACTION CODE"
+                       LINE 20 COLUMN 10
+           END-EVALUATE.
+           PERFORM 301-PROMPT-ENTRY.
+
+      *==============================================================
+      * Close the indexed inventory file.
+      *==============================================================
+       202-TERM-MAINTAIN-PART.
+           CLOSE INVENT-FILE.
+
+      *==============================================================
+      * Ask whether to maintain another part.
+      *==============================================================
+       301-PROMPT-ENTRY.
+           DISPLAY ENTRY-PROMPT
+               LINE 16 COLUMN 10.
+           ACCEPT ENTRY-FLAG
+               LINE 16 COLUMN 37.
+
+      *==============================================================
+      * Ask which maintenance action to perform.
+      *==============================================================
+       300-PROMPT-ACTION-CODE.
+           DISPLAY ACTION-PROMPT
+               LINE 15 COLUMN 10.
+           ACCEPT ACTION-CODE-WS
+               LINE 15 COLUMN 40.
+
+      *==============================================================
+      * Display the screen and take the full part entry for an
+      * add.
+      *==============================================================
+       302-PROMPT-PART-FIELDS.
+           DISPLAY PART-SCREEN.
+           ACCEPT  PART-SCREEN.
+
+      *==============================================================
+      * Take just the part number for a change or a delete -- the
+      * current record is read and shown before anything is keyed
+      * over it.
+      *==============================================================
+       303-PROMPT-PART-NUMBER.
+           DISPLAY "PART NUMBER:" LINE 3 COLUMN 10.
+           ACCEPT PE-PART-NUMBER LINE 3 COLUMN 25.
+           PERFORM 320-READ-PART-RECORD.
+           IF STATUS-FIELD = "OK"
+               MOVE PART-NAME      TO PE-PART-NAME
+               MOVE QUANTITY       TO PE-QUANTITY
+               MOVE UNIT-PRICE     TO PE-UNIT-PRICE
+               MOVE REORDER-POINT  TO PE-REORDER-POINT
+               MOVE SUPPLIER-CODE  TO PE-SUPPLIER-CODE
+               MOVE LOCATION-CODE  TO PE-LOCATION-CODE
+               DISPLAY PART-SCREEN
+           ELSE
+               DISPLAY "PARTMAIN: PART NOT ON FILE"
+                   LINE 20 COLUMN 10.
+
+      *==============================================================
+      * List every part stocked by one supplier -- goes straight to
+      * the matching records via the SUPPLIER-CODE alternate index
+      * instead of reading the whole file and filtering.
+      *==============================================================
+       304-LIST-PARTS-BY-SUPPLIER.
+           DISPLAY "SUPPLIER CODE:" LINE 3 COLUMN 10.
+           ACCEPT SUPPLIER-LOOKUP-WS LINE 3 COLUMN 25.
+           MOVE SUPPLIER-LOOKUP-WS TO SUPPLIER-CODE.
+           START INVENT-FILE KEY IS = SUPPLIER-CODE
+               INVALID KEY
+                   DISPLAY "PARTMAIN: NO PARTS FOR THAT SUPPLIER"
+                       LINE 20 COLUMN 10.
+           IF STATUS-FIELD = "00"
+               PERFORM 305-LIST-ONE-SUPPLIER-PART
+                   UNTIL SUPPLIER-CODE NOT = SUPPLIER-LOOKUP-WS
+                      OR STATUS-FIELD NOT = "00".
+
+      *==============================================================
+      * Display one matching part and move to the next record on
+      * the alternate index.
+      *==============================================================
+       305-LIST-ONE-SUPPLIER-PART.
+           DISPLAY PART-NUMBER SPACE PART-NAME SPACE QUANTITY.
+           READ INVENT-FILE NEXT RECORD
+               AT END MOVE "EF" TO STATUS-FIELD.
+
+      *==============================================================
+      * Add a new part record -- rejected if the part number is
+      * already on file instead of silently overwriting it.
+      *==============================================================
+       310-ADD-PART-RECORD.
+           MOVE PE-PART-NUMBER    TO PART-NUMBER.
+           MOVE PE-PART-NAME      TO PART-NAME.
+           MOVE PE-QUANTITY       TO QUANTITY.
+           MOVE PE-UNIT-PRICE     TO UNIT-PRICE.
+           MOVE PE-REORDER-POINT  TO REORDER-POINT.
+           MOVE PE-SUPPLIER-CODE  TO SUPPLIER-CODE.
+           MOVE PE-LOCATION-CODE  TO LOCATION-CODE.
+           WRITE INVENT-RECORD
+               INVALID KEY
+                   DISPLAY "PARTMAIN: PART ALREADY ON FILE"
+                       LINE 20 COLUMN 10
+               NOT INVALID KEY
+                   DISPLAY "PARTMAIN: PART ADDED"
+                       LINE 20 COLUMN 10.
+
+      *==============================================================
+      * Rewrite an existing part record with the re-keyed fields.
+      *==============================================================
+       311-CHANGE-PART-RECORD.
+           IF STATUS-FIELD = "OK"
+               MOVE PE-PART-NAME      TO PART-NAME
+               MOVE PE-QUANTITY       TO QUANTITY
+               MOVE PE-UNIT-PRICE     TO UNIT-PRICE
+               MOVE PE-REORDER-POINT  TO REORDER-POINT
+               MOVE PE-SUPPLIER-CODE  TO SUPPLIER-CODE
+               MOVE PE-LOCATION-CODE  TO LOCATION-CODE
+               REWRITE INVENT-RECORD
+                   INVALID KEY
+                       DISPLAY "PARTMAIN: REWRITE FAILED"
+                           LINE 20 COLUMN 10
+                   NOT INVALID KEY
+                       DISPLAY "PARTMAIN: PART CHANGED"
+                           LINE 20 COLUMN 10.
+
+      *==============================================================
+      * Delete a part record from the file.
+      *==============================================================
+       312-DELETE-PART-RECORD.
+           IF STATUS-FIELD = "OK"
+               DELETE INVENT-FILE
+                   INVALID KEY
+                       DISPLAY "PARTMAIN: DELETE FAILED"
+                           LINE 20 COLUMN 10
+                   NOT INVALID KEY
+                       DISPLAY "PARTMAIN: PART DELETED"
+                           LINE 20 COLUMN 10.
+
+      *==============================================================
+      * Read the part record keyed by PE-PART-NUMBER, used by both
+      * the change and delete paths.
+      *==============================================================
+       320-READ-PART-RECORD.
+           MOVE PE-PART-NUMBER TO PART-NUMBER.
+           READ INVENT-FILE
+               INVALID KEY     MOVE "ER" TO STATUS-FIELD
+               NOT INVALID KEY MOVE "OK" TO STATUS-FIELD.
+
+       end program PARTMAIN.
