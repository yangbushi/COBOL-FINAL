@@ -0,0 +1,497 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REORDER as "REORDER".
+       AUTHOR.     FANG.
+
+      *IDENTIFY FILE IN AND FILE OUT
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENT-FILE-IN
+               ASSIGN TO "D:\COBOL\INVENT6.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PART-NUMBER-IN
+               ALTERNATE RECORD KEY IS SUPPLIER-CODE-IN
+                   WITH DUPLICATES
+               FILE STATUS IS STATUS-FIELD.
+           SELECT SUPPLIER-FILE-IN
+               ASSIGN TO "D:\COBOL\SUPPLIERI.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS SUPPLIER-CODE-IN IN SUPPLIER-RECORD-IN
+               FILE STATUS IS STATUS-FIELD.
+           SELECT  REORDER-REPORT-OUT
+               ASSIGN TO "D:\COBOL\REORDERFILE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT  REORDER-SORT-FILE
+               ASSIGN TO "D:\COBOL\REORDERSRT.TMP".
+           SELECT  SUPPLIER-PO-FILE-OUT
+               ASSIGN TO SUPPLIER-PO-FILE-NAME-WS
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+
+      *FIELDS DECLARATION AND DEFINITION
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENT-FILE-IN.
+           COPY "D:\COBOL\INVENT_RECORD_IN.cpy".
+
+       FD REORDER-REPORT-OUT.
+       01 REORDER-REPORT-DATA     PIC X(131).
+
+      *==============================================================
+      * One of these is opened per supplier group so that supplier's
+      * portion of the PO can be handed off on its own instead of
+      * being pulled out of the combined REORDERFILE.TXT by hand.
+      *==============================================================
+       FD SUPPLIER-PO-FILE-OUT.
+       01 SUPPLIER-PO-RECORD-OUT  PIC X(131).
+
+       FD SUPPLIER-FILE-IN.
+           COPY "D:\COBOL\SUPPLIER_RECORD_IN.cpy".
+
+      *==============================================================
+      * Sort work file used to group the reorder lines into one
+      * purchase-order extract per supplier (ascending supplier
+      * code), ranked within each supplier group by how critical
+      * the shortage is (descending shortage quantity -- the part
+      * furthest below its reorder point sorts first).
+      *==============================================================
+       SD REORDER-SORT-FILE.
+       01 REORDER-SORT-RECORD.
+           05 RS-SUPPLIER-CODE   PIC X(5)    VALUE SPACES.
+           05 RS-SHORTAGE-QTY    PIC 9(4)    VALUE ZEROS.
+           05 RS-SUPPLIER-NAME   PIC X(20)   VALUE SPACES.
+           05 RS-SUPPLIER-FLAG   PIC X(24)   VALUE SPACES.
+           05 RS-SUPPLIER-PHONE  PIC X(12)   VALUE SPACES.
+           05 RS-SUPPLIER-LEAD-TIME PIC 9(3) VALUE ZEROS.
+           05 RS-PART-NUM        PIC X(7)    VALUE SPACES.
+           05 RS-PART-NAME       PIC X(20)   VALUE SPACES.
+           05 RS-QTY-ON-HAND     PIC 9(4)    VALUE ZEROS.
+           05 RS-REORDER-QTY     PIC 9(4)    VALUE ZEROS.
+           05 RS-REORDER-COST    PIC 9(8)V99 VALUE ZEROS.
+           05 RS-SEVERITY        PIC X(8)    VALUE SPACES.
+
+
+
+      *LOCAL DATA DECLARATION AND DEFINITION
+       WORKING-STORAGE SECTION.
+
+       01 REORDER-COLUMN-NAME.
+           05 FILLER PIC X(15)   VALUE "INVENTORY-NUM".
+           05 FILLER PIC X(15)   VALUE "INVENTORY-NAME".
+           05 FILLER PIC X(25)   VALUE "QUANTITY-ON-HAND".
+           05 FILLER PIC X(20)   VALUE "SUPPLIER-NAME".
+           05 FILLER PIC X(12)   VALUE "REORDER-QTY".
+           05 FILLER PIC X(12)   VALUE "REORDER-COST".
+           05 FILLER PIC X(24)   VALUE "SUPPLIER-FLAG".
+           05 FILLER PIC X(8)    VALUE "SEVERITY".
+
+       01 FLAGS.
+           05 EOF-INVENT               PIC X(3)    VALUE "NO".
+           05 EOF-SUPPLIER              PIC X(3)    VALUE "NO".
+           05 EOF-QUERY                PIC X(3)    VALUE "NO".
+           05 SUPPLIER-CODE-IN-SEARCH  PIC X(5)    VALUE SPACES.
+           05 SUPPLIER-NOT-FOUND-WS    PIC X(3)    VALUE "NO".
+
+      *==============================================================
+      * The supplier's phone number and lead time, looked up
+      * alongside the name so the PO header has what purchasing
+      * needs without a side lookup against SUPPLIER-FILE-IN.
+      *==============================================================
+       01 SUPPLIER-CONTACT-WS.
+           05 SUPPLIER-PHONE-OUT       PIC X(12)  VALUE SPACES.
+           05 SUPPLIER-LEAD-TIME-OUT   PIC 9(3)   VALUE ZERO.
+           05 SUPPLIER-MIN-ORDER-QTY-OUT PIC 9(4) VALUE ZERO.
+
+       01 REORDER-REPORT-OUT-RECORD.
+           05 INVENTORY-NUM-OUT        PIC X(7)    VALUE SPACES.
+           05 FILLER                   PIC X(6)    VALUE SPACES.
+           05 INVENTORY-NAME-OUT       PIC X(20)   VALUE SPACES.
+           05 FILLER                   PIC X(2)    VALUE SPACES.
+           05 QTY-ON-HAND-OUT          PIC 9(4)    VALUE ZEROS.
+           05 FILLER                   PIC X(12)   VALUE SPACES.
+           05 SUPPLIER-NAME-OUT        PIC X(20)   VALUE SPACES.
+           05 FILLER                   PIC X(2)    VALUE SPACES.
+           05 REORDER-QTY-OUT          PIC ZZZ9    VALUE ZEROS.
+           05 FILLER                   PIC X(2)    VALUE SPACES.
+           05 REORDER-COST-OUT         PIC ZZZZZZZ9.99 VALUE ZEROS.
+           05 FILLER                   PIC X(2)    VALUE SPACES.
+           05 SUPPLIER-FLAG-OUT        PIC X(24)   VALUE SPACES.
+           05 FILLER                   PIC X(2)    VALUE SPACES.
+           05 SEVERITY-OUT              PIC X(8)   VALUE SPACES.
+
+      *==============================================================
+      * How much to reorder (enough to bring on-hand back up to
+      * the reorder point) and what that would cost, via CALCULAT
+      * the same way INVENTORY gets a part's stock value.
+      *==============================================================
+       01 SUGGESTED-QTY-WS         PIC 9(4)  VALUE ZERO.
+       01 SUGGESTED-COST-WS        PIC 9(8)V99  VALUE ZERO.
+
+      *==============================================================
+      * The real shortage (REORDER-POINT-IN - QUANTITY-IN) before
+      * any minimum-order-quantity floor is applied, so the sort
+      * key still ranks the worse shortage first even when two
+      * parts from the same supplier both get rounded up to the
+      * same MOQ-clamped SUGGESTED-QTY-WS.
+      *==============================================================
+       01 RAW-SHORTAGE-QTY-WS      PIC 9(4)  VALUE ZERO.
+
+      *==============================================================
+      * Summary audit trail counters, printed as the last line of
+      * the report the same way INVENTORY totals its own run.
+      *==============================================================
+       01 CONUNTERS.
+           05 READ-COUNTER-TMP     PIC 9(6)  VALUE ZERO.
+           05 WRITTEN-COUNTER-TMP  PIC 9(6)  VALUE ZERO.
+           05 TOTAL-COST-TMP       PIC 9(10)V99 VALUE ZERO.
+
+       01 AUDIT-TRAIL-OUT.
+           05  FILLER             PIC X(4)     VALUE "COST".
+           05  FILLER             PIC X(2)     VALUE SPACES.
+           05  REORDER-TOTAL-COST PIC Z(9)9.99.
+           05  FILLER             PIC X(2)     VALUE SPACES.
+           05  FILLER             PIC X(4)     VALUE "READ".
+           05  FILLER             PIC X(2)     VALUE SPACES.
+           05  RECORDS-READ       PIC ZZZZZ9.
+           05  FILLER             PIC X(2)     VALUE SPACES.
+           05  FILLER             PIC X(7)     VALUE 'WRITTEN'.
+           05  FILLER             PIC X(2)     VALUE SPACES.
+           05  RECORDS-WRITTEN    PIC ZZZZZ9.
+
+      *==============================================================
+      * One purchase-order extract per supplier: a break header
+      * when the supplier code on the sort output changes, and a
+      * subtotal line when the group ends.
+      *==============================================================
+       01 PO-GROUP-WS.
+           05 PREV-SUPPLIER-CODE-WS  PIC X(5)  VALUE SPACES.
+           05 GROUP-STARTED-WS       PIC X(3)  VALUE "NO".
+           05 GROUP-COST-TMP         PIC 9(10)V99 VALUE ZERO.
+
+       01 PO-HEADER-OUT-RECORD.
+           05 FILLER               PIC X(15) VALUE "PURCHASE ORDER".
+           05 FILLER                 PIC X(1)   VALUE SPACES.
+           05 PO-SUPPLIER-CODE-OUT   PIC X(5).
+           05 FILLER                 PIC X(2)   VALUE SPACES.
+           05 PO-SUPPLIER-NAME-OUT   PIC X(20).
+           05 FILLER                 PIC X(2)   VALUE SPACES.
+           05 PO-SUPPLIER-PHONE-OUT  PIC X(12).
+           05 FILLER                 PIC X(2)   VALUE SPACES.
+           05 PO-SUPPLIER-LEAD-OUT   PIC ZZ9.
+           05 FILLER                 PIC X(2)   VALUE SPACES.
+           05 PO-SUPPLIER-FLAG-OUT   PIC X(24).
+
+       01 PO-SUBTOTAL-OUT-RECORD.
+           05 FILLER             PIC X(12) VALUE "PO SUBTOTAL".
+           05 FILLER                 PIC X(1)   VALUE SPACES.
+           05 PO-SUBTOTAL-CODE-OUT   PIC X(5).
+           05 FILLER                 PIC X(2)   VALUE SPACES.
+           05 PO-SUBTOTAL-COST-OUT   PIC Z(9)9.99.
+
+       01 STATUS-FIELD	      PIC X(2)  VALUE SPACES.
+       01 OPEN-ERROR-FLAG    PIC X(3)  VALUE "NO".
+       01 EOF-SORT-WS        PIC X(3)  VALUE SPACES.
+       01 SUPPLIER-PO-FILE-NAME-WS PIC X(40) VALUE SPACES.
+
+      *==============================================================
+      * Let this run be scoped to one supplier or a part-number
+      * range instead of always covering the whole catalog.  Part
+      * numbers are alphanumeric, so a range is compared byte by
+      * byte rather than numerically.
+      *==============================================================
+       01 REPORT-SCOPE-FLAG       PIC A(1) VALUE "A".
+           88 SCOPE-ALL           VALUE "A".
+           88 SCOPE-BY-SUPPLIER   VALUE "S".
+           88 SCOPE-BY-RANGE      VALUE "R".
+       01 SCOPE-PROMPT            PIC X(53)
+               VALUE "SCOPE REPORT? (A)LL, (S)UPPLIER, (R)ANGE OF PARTS".
+       01 SCOPE-SUPPLIER-CODE-WS  PIC X(5) VALUE SPACES.
+       01 SCOPE-PART-LOW-WS       PIC X(7) VALUE SPACES.
+       01 SCOPE-PART-HIGH-WS      PIC X(7) VALUE SPACES.
+       01 RECORD-IN-SCOPE-WS      PIC X(3) VALUE "YES".
+
+      * PROGRAM LOGIC
+       PROCEDURE DIVISION.
+      * PROGRAM LOGIC CONTROL CENTER, THE HIGHEST LEVEL
+       100-CREATE-INVENT-REORDER-REPORT.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 300-INIT-REORDER-REPORT.
+           IF OPEN-ERROR-FLAG = "YES"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 1000-WRITE-REORDER-HEADLINE-RECORD
+               SORT REORDER-SORT-FILE
+                   ON ASCENDING KEY RS-SUPPLIER-CODE
+                   ON DESCENDING KEY RS-SHORTAGE-QTY
+                   INPUT PROCEDURE 400-SORT-INPUT-PROCEDURE
+                   OUTPUT PROCEDURE 400-SORT-OUTPUT-PROCEDURE
+               PERFORM 300-TERMINATE-REORDER-REPORT.
+           EXIT PROGRAM.
+
+      * SECOND LEVEL OF LOGIC CONTROL
+      * OPEN READ INVENT DATA. WRITE COLUMN HEADERS.
+      * OPEN FILES AND READ INVENTORY RECORD
+
+       300-INIT-REORDER-REPORT.
+           PERFORM 300-PROMPT-REPORT-SCOPE.
+           PERFORM 700-OPEN-ALL-FILES.
+
+      *ASK WHETHER THIS RUN SHOULD COVER THE WHOLE CATALOG OR BE
+      *SCOPED TO ONE SUPPLIER OR A RANGE OF PART NUMBERS.
+       300-PROMPT-REPORT-SCOPE.
+           DISPLAY SCOPE-PROMPT.
+           ACCEPT REPORT-SCOPE-FLAG.
+           EVALUATE TRUE
+               WHEN SCOPE-BY-SUPPLIER
+                   DISPLAY "ENTER SUPPLIER CODE"
+                   ACCEPT SCOPE-SUPPLIER-CODE-WS
+               WHEN SCOPE-BY-RANGE
+                   DISPLAY "ENTER LOW PART NUMBER"
+                   ACCEPT SCOPE-PART-LOW-WS
+                   DISPLAY "ENTER HIGH PART NUMBER"
+                   ACCEPT SCOPE-PART-HIGH-WS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *TERMINATE REORDER REPORT PROCESS
+       300-TERMINATE-REORDER-REPORT.
+           PERFORM 700-CLOSE-ALL-FILES.
+
+      *PROCEDURE THAT OPENS ALL FILES
+       700-OPEN-ALL-FILES.
+           OPEN INPUT  INVENT-FILE-IN.
+           IF STATUS-FIELD NOT = "00"
+               DISPLAY "REORDER: BAD OPEN INVENT-FILE-IN "
+                   STATUS-FIELD
+               MOVE "YES" TO OPEN-ERROR-FLAG.
+           OPEN INPUT  SUPPLIER-FILE-IN.
+           IF STATUS-FIELD NOT = "00"
+               DISPLAY "REORDER: BAD OPEN SUPPLIER-FILE-IN "
+                   STATUS-FIELD
+               MOVE "YES" TO OPEN-ERROR-FLAG.
+           OPEN OUTPUT REORDER-REPORT-OUT.
+           IF STATUS-FIELD NOT = "00"
+               DISPLAY "REORDER: BAD OPEN REORDER-REPORT-OUT "
+                   STATUS-FIELD
+               MOVE "YES" TO OPEN-ERROR-FLAG.
+
+      *==============================================================
+      * Feed the sort: read every inventory record, and for any
+      * part below its reorder point, look up the supplier and
+      * compute the suggested reorder quantity/cost, then release
+      * it to the sort work file keyed on supplier code so the
+      * output procedure can group it into a per-supplier PO.
+      *==============================================================
+       400-SORT-INPUT-PROCEDURE.
+           READ INVENT-FILE-IN
+               AT END MOVE "YES" TO EOF-INVENT
+           END-READ.
+           PERFORM UNTIL EOF-INVENT = "YES"
+               ADD 1 TO READ-COUNTER-TMP
+               PERFORM 1000-CHECK-IN-SCOPE
+               IF QUANTITY-IN < REORDER-POINT-IN
+                       AND RECORD-IN-SCOPE-WS = "YES"
+                   MOVE SUPPLIER-CODE-IN IN INVENT-RECORD-IN TO
+                       SUPPLIER-CODE-IN IN SUPPLIER-RECORD-IN
+                   PERFORM 1000-SEARCH-SUPPLIER-TABLE
+                   PERFORM 1000-CAL-SUGGESTED-REORDER
+                   PERFORM 1000-RANK-SHORTAGE-SEVERITY
+                   MOVE SUPPLIER-CODE-IN IN INVENT-RECORD-IN TO
+                       RS-SUPPLIER-CODE
+                   MOVE RAW-SHORTAGE-QTY-WS TO RS-SHORTAGE-QTY
+                   MOVE SUPPLIER-NAME-OUT TO RS-SUPPLIER-NAME
+                   MOVE SUPPLIER-FLAG-OUT TO RS-SUPPLIER-FLAG
+                   MOVE SUPPLIER-PHONE-OUT TO RS-SUPPLIER-PHONE
+                   MOVE SUPPLIER-LEAD-TIME-OUT TO RS-SUPPLIER-LEAD-TIME
+                   MOVE PART-NUMBER-IN       TO RS-PART-NUM
+                   MOVE PART-NAME-IN      TO RS-PART-NAME
+                   MOVE QUANTITY-IN    TO RS-QTY-ON-HAND
+                   MOVE SUGGESTED-QTY-WS  TO RS-REORDER-QTY
+                   MOVE SUGGESTED-COST-WS TO RS-REORDER-COST
+                   MOVE SEVERITY-OUT      TO RS-SEVERITY
+                   RELEASE REORDER-SORT-RECORD
+               END-IF
+               READ INVENT-FILE-IN
+                   AT END MOVE "YES" TO EOF-INVENT
+               END-READ
+           END-PERFORM.
+
+      *==============================================================
+      * Write the sorted reorder lines grouped into one purchase-
+      * order extract per supplier: a break header whenever the
+      * supplier code changes, and a subtotal when each group ends.
+      *==============================================================
+       400-SORT-OUTPUT-PROCEDURE.
+           MOVE SPACES TO EOF-SORT-WS.
+           RETURN REORDER-SORT-FILE
+               AT END MOVE "YES" TO EOF-SORT-WS.
+           PERFORM UNTIL EOF-SORT-WS = "YES"
+               IF RS-SUPPLIER-CODE NOT = PREV-SUPPLIER-CODE-WS
+                   IF GROUP-STARTED-WS = "YES"
+                       PERFORM 1000-WRITE-PO-SUBTOTAL
+                       PERFORM 1000-CLOSE-SUPPLIER-PO-FILE
+                   END-IF
+                   PERFORM 1000-OPEN-SUPPLIER-PO-FILE
+                   PERFORM 1000-WRITE-PO-HEADER
+                   MOVE RS-SUPPLIER-CODE TO PREV-SUPPLIER-CODE-WS
+                   MOVE "YES" TO GROUP-STARTED-WS
+                   MOVE ZERO TO GROUP-COST-TMP
+               END-IF
+               MOVE RS-PART-NUM       TO INVENTORY-NUM-OUT
+               MOVE RS-PART-NAME      TO INVENTORY-NAME-OUT
+               MOVE RS-QTY-ON-HAND    TO QTY-ON-HAND-OUT
+               MOVE RS-SUPPLIER-NAME  TO SUPPLIER-NAME-OUT
+               MOVE RS-SUPPLIER-FLAG  TO SUPPLIER-FLAG-OUT
+               MOVE RS-REORDER-QTY    TO REORDER-QTY-OUT
+               MOVE RS-REORDER-COST   TO REORDER-COST-OUT
+               MOVE RS-SEVERITY       TO SEVERITY-OUT
+               PERFORM 1000-WRITE-REORDER-DETAIL-RECORD
+               ADD RS-REORDER-COST TO GROUP-COST-TMP
+               RETURN REORDER-SORT-FILE
+                   AT END MOVE "YES" TO EOF-SORT-WS
+           END-PERFORM.
+           IF GROUP-STARTED-WS = "YES"
+               PERFORM 1000-WRITE-PO-SUBTOTAL
+               PERFORM 1000-CLOSE-SUPPLIER-PO-FILE.
+
+      *PROCEDURE TO SEARCH THE SUPPLIER FILE
+      *WRITE SUPPLIER NAME OUT, FLAGGING A SUPPLIER CODE THAT DOESN'T
+      *MATCH ANY SUPPLIER RECORD INSTEAD OF SILENTLY LEAVING THE
+      *NAME BLANK.
+       1000-SEARCH-SUPPLIER-TABLE.
+           READ SUPPLIER-FILE-IN
+               INVALID KEY
+                   MOVE "ER" TO STATUS-FIELD
+                   MOVE SPACES TO SUPPLIER-NAME-OUT
+                   MOVE SPACES TO SUPPLIER-PHONE-OUT
+                   MOVE ZERO TO SUPPLIER-LEAD-TIME-OUT
+                   MOVE ZERO TO SUPPLIER-MIN-ORDER-QTY-OUT
+                   MOVE "YES" TO SUPPLIER-NOT-FOUND-WS
+               NOT INVALID KEY
+                   MOVE SUPPLIER-NAME-IN TO SUPPLIER-NAME-OUT
+                   MOVE SUPPLIER-PHONE-IN TO SUPPLIER-PHONE-OUT
+                   MOVE SUPPLIER-LEAD-TIME-IN TO SUPPLIER-LEAD-TIME-OUT
+                   MOVE SUPPLIER-MIN-ORDER-QTY-IN TO
+                       SUPPLIER-MIN-ORDER-QTY-OUT
+                   MOVE "NO" TO SUPPLIER-NOT-FOUND-WS
+           END-READ.
+           IF SUPPLIER-NOT-FOUND-WS = "YES"
+               MOVE "*** UNKNOWN SUPPLIER ***" TO SUPPLIER-FLAG-OUT
+           ELSE
+               MOVE SPACES TO SUPPLIER-FLAG-OUT.
+
+      *SEE WHETHER THIS RECORD FALLS WITHIN THE RUN'S SCOPE -- ALL
+      *RECORDS, ONE SUPPLIER'S, OR A PART-NUMBER RANGE.  PART NUMBERS
+      *ARE ALPHANUMERIC, SO THE RANGE COMPARE IS BYTE-ORDER, NOT
+      *NUMERIC.
+       1000-CHECK-IN-SCOPE.
+           MOVE "YES" TO RECORD-IN-SCOPE-WS.
+           EVALUATE TRUE
+               WHEN SCOPE-BY-SUPPLIER
+                   IF SUPPLIER-CODE-IN IN INVENT-RECORD-IN NOT =
+                           SCOPE-SUPPLIER-CODE-WS
+                       MOVE "NO" TO RECORD-IN-SCOPE-WS
+                   END-IF
+               WHEN SCOPE-BY-RANGE
+                   IF PART-NUMBER-IN < SCOPE-PART-LOW-WS OR
+                           PART-NUMBER-IN > SCOPE-PART-HIGH-WS
+                       MOVE "NO" TO RECORD-IN-SCOPE-WS
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *RANK HOW CRITICAL THE SHORTAGE IS: OUT OF STOCK IS CRITICAL,
+      *LESS THAN HALF THE REORDER POINT ON HAND IS URGENT, ANYTHING
+      *ELSE BELOW THE REORDER POINT IS LOW.
+       1000-RANK-SHORTAGE-SEVERITY.
+           EVALUATE TRUE
+               WHEN QUANTITY-IN = ZERO
+                   MOVE "CRITICAL" TO SEVERITY-OUT
+               WHEN QUANTITY-IN < (REORDER-POINT-IN / 2)
+                   MOVE "URGENT"   TO SEVERITY-OUT
+               WHEN OTHER
+                   MOVE "LOW"      TO SEVERITY-OUT
+           END-EVALUATE.
+
+      *CALCULATE HOW MUCH TO REORDER TO BRING ON-HAND BACK UP TO
+      *THE REORDER POINT, ROUNDED UP TO THE SUPPLIER'S MINIMUM ORDER
+      *QUANTITY SO THE SUGGESTED AMOUNT IS ALREADY ORDER-READY, AND
+      *WHAT THAT QUANTITY WOULD COST.
+       1000-CAL-SUGGESTED-REORDER.
+           COMPUTE SUGGESTED-QTY-WS = REORDER-POINT-IN - QUANTITY-IN.
+           MOVE SUGGESTED-QTY-WS TO RAW-SHORTAGE-QTY-WS.
+           IF SUGGESTED-QTY-WS < SUPPLIER-MIN-ORDER-QTY-OUT
+               MOVE SUPPLIER-MIN-ORDER-QTY-OUT TO SUGGESTED-QTY-WS.
+           CALL ".\CALCULAT"
+               USING SUGGESTED-QTY-WS, UNIT-PRICE-IN, SUGGESTED-COST-WS.
+           MOVE SUGGESTED-QTY-WS  TO REORDER-QTY-OUT.
+           MOVE SUGGESTED-COST-WS TO REORDER-COST-OUT.
+           ADD SUGGESTED-COST-WS  TO TOTAL-COST-TMP.
+
+      *WRITE THE PURCHASE-ORDER BREAK HEADER FOR A NEW SUPPLIER GROUP.
+       1000-WRITE-PO-HEADER.
+           MOVE RS-SUPPLIER-CODE TO PO-SUPPLIER-CODE-OUT.
+           MOVE RS-SUPPLIER-NAME TO PO-SUPPLIER-NAME-OUT.
+           MOVE RS-SUPPLIER-PHONE TO PO-SUPPLIER-PHONE-OUT.
+           MOVE RS-SUPPLIER-LEAD-TIME TO PO-SUPPLIER-LEAD-OUT.
+           MOVE RS-SUPPLIER-FLAG TO PO-SUPPLIER-FLAG-OUT.
+           WRITE REORDER-REPORT-DATA FROM PO-HEADER-OUT-RECORD.
+           WRITE SUPPLIER-PO-RECORD-OUT FROM PO-HEADER-OUT-RECORD.
+
+      *WRITE THE PURCHASE-ORDER SUBTOTAL WHEN A SUPPLIER GROUP ENDS.
+       1000-WRITE-PO-SUBTOTAL.
+           MOVE PREV-SUPPLIER-CODE-WS TO PO-SUBTOTAL-CODE-OUT.
+           MOVE GROUP-COST-TMP        TO PO-SUBTOTAL-COST-OUT.
+           WRITE REORDER-REPORT-DATA FROM PO-SUBTOTAL-OUT-RECORD.
+           WRITE SUPPLIER-PO-RECORD-OUT FROM PO-SUBTOTAL-OUT-RECORD.
+
+      *WRITE REORDER RECORDER HEADER
+       1000-WRITE-REORDER-HEADLINE-RECORD.
+           WRITE REORDER-REPORT-DATA
+               FROM REORDER-COLUMN-NAME.
+
+      *WRITE REORDER RECORDER DETAIL
+       1000-WRITE-REORDER-DETAIL-RECORD.
+           WRITE REORDER-REPORT-DATA
+                   FROM REORDER-REPORT-OUT-RECORD.
+           WRITE SUPPLIER-PO-RECORD-OUT
+                   FROM REORDER-REPORT-OUT-RECORD.
+           ADD 1 TO WRITTEN-COUNTER-TMP.
+
+      *==============================================================
+      * Open this supplier's own PO extract, named by supplier code
+      * so it can be routed (emailed, faxed) on its own.
+      *==============================================================
+       1000-OPEN-SUPPLIER-PO-FILE.
+           STRING "D:\COBOL\PO_" DELIMITED BY SIZE
+                  FUNCTION TRIM(RS-SUPPLIER-CODE) DELIMITED BY SIZE
+                  ".TXT"         DELIMITED BY SIZE
+               INTO SUPPLIER-PO-FILE-NAME-WS.
+           OPEN OUTPUT SUPPLIER-PO-FILE-OUT.
+           IF STATUS-FIELD NOT = "00"
+               DISPLAY "REORDER: BAD OPEN SUPPLIER-PO-FILE-OUT "
+                   RS-SUPPLIER-CODE STATUS-FIELD.
+
+      *CLOSE THIS SUPPLIER'S PO EXTRACT WHEN ITS GROUP ENDS.
+       1000-CLOSE-SUPPLIER-PO-FILE.
+           CLOSE SUPPLIER-PO-FILE-OUT.
+
+      *WRITE THE SUMMARY AUDIT TRAIL AS THE LAST LINE OF THE REPORT.
+       1000-WRITE-AUDIT-TRAIL-OUT.
+           MOVE TOTAL-COST-TMP      TO REORDER-TOTAL-COST.
+           MOVE READ-COUNTER-TMP    TO RECORDS-READ.
+           MOVE WRITTEN-COUNTER-TMP TO RECORDS-WRITTEN.
+           WRITE REORDER-REPORT-DATA FROM AUDIT-TRAIL-OUT.
+
+      *CLOSE ALL FILES
+       700-CLOSE-ALL-FILES.
+           PERFORM 1000-WRITE-AUDIT-TRAIL-OUT.
+           CLOSE INVENT-FILE-IN.
+           CLOSE SUPPLIER-FILE-IN.
+           CLOSE REORDER-REPORT-OUT.
+
+       end program REORDER.
