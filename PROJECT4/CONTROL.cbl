@@ -2,22 +2,137 @@
        PROGRAM-ID. CONTROL as "CONTROL".
        AUTHOR.     George Yang.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "D:\COBOL\CTLCKPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *==============================================================
+      * Holds the name of the last job step that completed
+      * successfully, so a rerun after an abort can pick up after
+      * it instead of re-running everything, including a
+      * destructive rebuild step like CONVERT, from the top.
+      *==============================================================
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD       PIC X(12).
+
+       WORKING-STORAGE SECTION.
+       01 STEP-NAME-WS             PIC X(12) VALUE SPACES.
+       01 CHECKPOINT-FILE-STATUS   PIC X(2)  VALUE SPACES.
+       01 LAST-STEP-DONE-WS        PIC X(12) VALUE SPACES.
+           88 UPDATE-ALREADY-DONE
+               VALUE "UPDATE" "INVENTORY" "REORDER".
+           88 INVENTORY-ALREADY-DONE
+               VALUE "INVENTORY" "REORDER".
+           88 REORDER-ALREADY-DONE
+               VALUE "REORDER".
+
        PROCEDURE DIVISION.
-       
+
       *==============================================================
       * The top level of the project
-      * call 4 sub programs to 
+      * call 4 sub programs to
       * 1. convert files to indexed files
       * 2. update invent file according to transactions
       * 3. generate inventory report and re-order report
+      * Each step's RETURN-CODE is checked before the next step
+      * runs -- a failed step halts the whole job stream instead of
+      * letting later steps run against half-written files. A
+      * checkpoint is written after each step succeeds so a rerun
+      * following an abort resumes after the last completed step
+      * instead of starting the chain over -- this matters most for
+      * CONVERT (commented out below, but left in the checkpoint
+      * sequence for whenever it's restored) since it rebuilds the
+      * indexed files from scratch and should not be repeated once
+      * it has already succeeded.
       *==============================================================
       * 100-CREATE-REPORTS.
        BEGIN.
-      *     CALL ".\CONVERT".
-           CALL ".\UPDATE".
-           CALL ".\INVENTORY".
-           CALL ".\REORDER".
+           PERFORM 800-READ-CHECKPOINT.
 
+      *     IF NOT CONVERT-ALREADY-DONE
+      *         MOVE "CONVERT"   TO STEP-NAME-WS
+      *         CALL ".\CONVERT"
+      *         PERFORM 900-CHECK-STEP-STATUS
+      *         PERFORM 810-WRITE-CHECKPOINT.
+
+           IF NOT UPDATE-ALREADY-DONE
+               MOVE "UPDATE"    TO STEP-NAME-WS
+               CALL ".\UPDATE"
+               PERFORM 900-CHECK-STEP-STATUS
+               PERFORM 810-WRITE-CHECKPOINT.
+
+           IF NOT INVENTORY-ALREADY-DONE
+               MOVE "INVENTORY" TO STEP-NAME-WS
+               CALL ".\INVENTORY"
+               PERFORM 900-CHECK-STEP-STATUS
+               PERFORM 810-WRITE-CHECKPOINT.
+
+           IF NOT REORDER-ALREADY-DONE
+               MOVE "REORDER"   TO STEP-NAME-WS
+               CALL ".\REORDER"
+               PERFORM 900-CHECK-STEP-STATUS
+               PERFORM 810-WRITE-CHECKPOINT.
+
+           PERFORM 820-CLEAR-CHECKPOINT.
            STOP RUN.
 
+      *==============================================================
+      * Halt the job stream if the step just called reported a
+      * non-zero RETURN-CODE instead of letting CONTROL barrel
+      * ahead into the next step.
+      *==============================================================
+       900-CHECK-STEP-STATUS.
+           IF RETURN-CODE NOT = 0
+               DISPLAY "CONTROL: STEP " STEP-NAME-WS
+                   " FAILED, RETURN-CODE=" RETURN-CODE
+               DISPLAY "CONTROL: JOB STREAM HALTED"
+               STOP RUN.
+
+      *==============================================================
+      * Pick up where the last run left off. No checkpoint file
+      * means no step has ever completed, so the whole chain runs.
+      *==============================================================
+       800-READ-CHECKPOINT.
+           MOVE SPACES TO LAST-STEP-DONE-WS.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END MOVE CHECKPOINT-RECORD
+                       TO LAST-STEP-DONE-WS
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF CHECKPOINT-FILE-STATUS NOT = "35"
+                   DISPLAY "CONTROL: BAD OPEN CHECKPOINT-FILE "
+                       CHECKPOINT-FILE-STATUS.
+           IF LAST-STEP-DONE-WS NOT = SPACES
+               DISPLAY "CONTROL: RESUMING AFTER STEP "
+                   LAST-STEP-DONE-WS.
+
+      *==============================================================
+      * Record the step that just finished so a rerun after an
+      * abort knows how far the job stream actually got.
+      *==============================================================
+       810-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE STEP-NAME-WS TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           MOVE STEP-NAME-WS TO LAST-STEP-DONE-WS.
+
+      *==============================================================
+      * The whole chain finished clean -- clear the checkpoint so
+      * tomorrow's run starts from the top again instead of
+      * thinking REORDER is still "already done".
+      *==============================================================
+       820-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
        end program CONTROL.
