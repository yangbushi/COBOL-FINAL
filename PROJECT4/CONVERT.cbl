@@ -8,8 +8,9 @@
            SELECT INVENT-FILE
                ASSIGN TO "D:\COBOL\INVENT6.TXT"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS PART-NUMBER
+               ALTERNATE RECORD KEY IS SUPPLIER-CODE WITH DUPLICATES
                FILE STATUS IS STATUS-FIELD.
            SELECT SEQ-INVENT
                ASSIGN TO "D:\COBOL\INVFILE3.TXT"
@@ -17,45 +18,84 @@
            SELECT SUPPLIER-FILE
                ASSIGN TO "D:\COBOL\SUPPLIERI.TXT"
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS SUPPLIER-CODE-IN
                FILE STATUS IS STATUS-FIELD.
            SELECT SEQ-SUPPLIER
                ASSIGN TO "D:\COBOL\SUPPLIER4.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE-OUT
+               ASSIGN TO "D:\COBOL\CONVREJ.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ZERO-REORDER-FILE-OUT
+               ASSIGN TO "D:\COBOL\ZEROREOR.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INVENT-FILE.
-       01  INVENT-RECORD.
-           05 PART-NUMBER    PIC 9(7)  VALUE ZERO.
-           05 PART-NAME      PIC X(20) VALUE SPACES.
-           05 QUANTITY       PIC 9(4)  VALUE ZERO.
-           05 UNIT-PRICE     PIC 9(4)  VALUE ZERO.
-           05 REORDER-POINT  PIC 9(4)  VALUE ZERO.
-           05 SUPPLIER-CODE  PIC X(5)  VALUE SPACES.
+           COPY "D:\COBOL\INVENT_RECORD.cpy".
        FD  SEQ-INVENT.
        01  SEQ-INVENT-RECORD.
-           05 SEQ-PART-NUMBER    PIC 9(7)  VALUE ZERO.
+           05 SEQ-PART-NUMBER    PIC X(7)  VALUE SPACES.
            05 SEQ-PART-NAME      PIC X(20) VALUE SPACES.
            05 SEQ-QUANTITY       PIC 9(4)  VALUE ZERO.
-           05 SEQ-UNIT-PRICE     PIC 9(4)  VALUE ZERO.
+           05 SEQ-UNIT-PRICE     PIC 9(4)V99  VALUE ZERO.
            05 SEQ-REORDER-POINT  PIC 9(4)  VALUE ZERO.
            05 SEQ-SUPPLIER-CODE  PIC X(5)  VALUE SPACES.
+           05 SEQ-LOCATION-CODE  PIC X(5)  VALUE SPACES.
        FD  SUPPLIER-FILE.
-       01  SUPPLIER-RECORD.
-           05 SUPPLIER-CODE-IN   PIC X(5)  VALUE SPACES.
-           05 SUPPLIER-NAME-IN   PIC X(20) VALUE SPACES.
+           COPY "D:\COBOL\SUPPLIER_RECORD_IN.cpy".
        FD  SEQ-SUPPLIER.
        01  SEQ-SUPPLIER-RECORD.
-           05 SEQ-SUPPLIER-CODE   PIC X(5)  VALUE SPACES.
-           05 SEQ-SUPPLIER-NAME   PIC X(20) VALUE SPACES.
-       
+           05 SEQ-SUPPLIER-CODE       PIC X(5)  VALUE SPACES.
+           05 SEQ-SUPPLIER-NAME       PIC X(20) VALUE SPACES.
+           05 SEQ-SUPPLIER-ADDRESS    PIC X(30) VALUE SPACES.
+           05 SEQ-SUPPLIER-PHONE      PIC X(12) VALUE SPACES.
+           05 SEQ-SUPPLIER-LEAD-TIME  PIC 9(3)  VALUE ZERO.
+           05 SEQ-SUPPLIER-MIN-ORDER-QTY PIC 9(4) VALUE ZERO.
+
+      *==============================================================
+      * One line per source record that could not be loaded into
+      * an indexed file -- its key and the reason it was rejected,
+      * so a bad initial load doesn't go unnoticed until someone
+      * asks why a part or supplier is missing.
+      *==============================================================
+       FD  REJECT-FILE-OUT.
+       01  REJECT-RECORD-OUT.
+           05 REJ-SOURCE        PIC X(10).
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 REJ-KEY            PIC X(20).
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 REJ-REASON         PIC X(30).
+
+      *==============================================================
+      * Data-quality sweep: one line per part loaded with a zero
+      * reorder point, which can never trigger a reorder no matter
+      * how low its quantity goes (QUANTITY can't go below zero
+      * either), so these need to be caught and fixed by hand.
+      *==============================================================
+       FD  ZERO-REORDER-FILE-OUT.
+       01  ZERO-REORDER-RECORD-OUT.
+           05 ZR-PART-NUMBER    PIC X(7).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 ZR-PART-NAME      PIC X(20).
+           05 FILLER            PIC X(2)  VALUE SPACES.
+           05 ZR-MESSAGE        PIC X(30)
+               VALUE "LOADED WITH ZERO REORDER POINT".
+
        WORKING-STORAGE SECTION.
        01 STATUS-FIELD	      PIC X(2)  VALUE SPACES.
        01 EOF-INVENT          PIC A(1)  VALUE SPACES.
-       01 EOF-SUPPLI          PIC A(1)  VALUE SPACES.                   
-           
+       01 EOF-SUPPLI          PIC A(1)  VALUE SPACES.
+       01 REJECT-COUNT-WS     PIC 9(6)  VALUE ZERO.
+       01 ZERO-REORDER-COUNT-WS PIC 9(6) VALUE ZERO.
+       01 FILES-HAVE-DATA-WS  PIC A(1)  VALUE "N".
+       01 LOAD-MODE-WS        PIC A(1)  VALUE "F".
+           88 FULL-REBUILD-MODE  VALUE "F".
+           88 MERGE-MODE         VALUE "M".
+           88 CANCEL-MODE        VALUE "N".
+
       *==============================================================
       * The top level of the program.
       *==============================================================
@@ -63,13 +103,60 @@
        BEGIN.
       * 100-CREATE-IND-FILES.
            DISPLAY 'UPDATE0'.
-           PERFORM 200-INIT-CREATE-IND.
-           PERFORM 201-CREATE-IND-INV
-               UNTIL EOF-INVENT = "Y".
-           PERFORM 202-CREATE-IND-SUP
-               UNTIL EOF-SUPPLI = "Y".
-           PERFORM 203-TERM-CREATE-IND.
-           EXIT PROGRAM. 
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 150-CHECK-EXISTING-DATA.
+           IF FILES-HAVE-DATA-WS = "Y"
+               PERFORM 151-PROMPT-LOAD-MODE
+           ELSE
+               MOVE "F" TO LOAD-MODE-WS.
+
+           IF NOT CANCEL-MODE
+               PERFORM 200-INIT-CREATE-IND
+               PERFORM 201-CREATE-IND-INV
+                   UNTIL EOF-INVENT = "Y"
+               PERFORM 202-CREATE-IND-SUP
+                   UNTIL EOF-SUPPLI = "Y"
+               PERFORM 203-TERM-CREATE-IND.
+           EXIT PROGRAM.
+
+      *==============================================================
+      * See whether INVENT-FILE and SUPPLIER-FILE already hold any
+      * records -- a full OPEN OUTPUT rebuild would wipe them, so
+      * this has to be known before 300-OPEN-FILES ever runs.
+      *==============================================================
+       150-CHECK-EXISTING-DATA.
+           OPEN INPUT INVENT-FILE.
+           IF STATUS-FIELD = "00"
+               READ INVENT-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO FILES-HAVE-DATA-WS
+               END-READ
+               CLOSE INVENT-FILE.
+           OPEN INPUT SUPPLIER-FILE.
+           IF STATUS-FIELD = "00"
+               READ SUPPLIER-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE "Y" TO FILES-HAVE-DATA-WS
+               END-READ
+               CLOSE SUPPLIER-FILE.
+
+      *==============================================================
+      * INVENT-FILE and/or SUPPLIER-FILE already contain data -- ask
+      * whether to wipe it with a full rebuild, merge the source
+      * files in as new/changed records instead, or leave it alone.
+      *==============================================================
+       151-PROMPT-LOAD-MODE.
+           DISPLAY "CONVERT: INVENT-FILE AND/OR SUPPLIER-FILE ALREADY".
+           DISPLAY "CONTAIN DATA.  (F)ULL REBUILD, (M)ERGE, (N)O? ".
+           ACCEPT LOAD-MODE-WS.
+           IF NOT FULL-REBUILD-MODE AND NOT MERGE-MODE
+               DISPLAY "CONVERT: CANCELED -- INDEXED FILES LEFT AS-IS"
+               MOVE "N" TO LOAD-MODE-WS
+               MOVE 16 TO RETURN-CODE.
 
        200-INIT-CREATE-IND.
            PERFORM 300-OPEN-FILES.
@@ -86,11 +173,24 @@
        
        203-TERM-CREATE-IND.
            CLOSE SEQ-INVENT SEQ-SUPPLIER
-               INVENT-FILE SUPPLIER-FILE.
-       
+               INVENT-FILE SUPPLIER-FILE
+               REJECT-FILE-OUT ZERO-REORDER-FILE-OUT.
+           IF REJECT-COUNT-WS > ZERO
+               DISPLAY "CONVERT: " REJECT-COUNT-WS
+                   " RECORD(S) REJECTED -- SEE CONVREJ.TXT".
+           IF ZERO-REORDER-COUNT-WS > ZERO
+               DISPLAY "CONVERT: " ZERO-REORDER-COUNT-WS
+                   " PART(S) LOADED WITH A ZERO REORDER POINT"
+                   " -- SEE ZEROREOR.TXT".
+
        300-OPEN-FILES.
            OPEN INPUT SEQ-INVENT SEQ-SUPPLIER.
-           OPEN OUTPUT INVENT-FILE SUPPLIER-FILE.
+           IF MERGE-MODE
+               OPEN I-O INVENT-FILE SUPPLIER-FILE
+           ELSE
+               OPEN OUTPUT INVENT-FILE SUPPLIER-FILE.
+           OPEN OUTPUT REJECT-FILE-OUT.
+           OPEN OUTPUT ZERO-REORDER-FILE-OUT.
        
        301-READ-SEQ-INV.
            READ SEQ-INVENT
@@ -101,11 +201,71 @@
                AT END MOVE "Y" TO EOF-SUPPLI.
            
        303-WR-IND-INV.
-           WRITE INVENT-RECORD FROM SEQ-INVENT-RECORD
-               INVALID KEY MOVE "ER" TO STATUS-FIELD.
-               
+           IF MERGE-MODE
+               WRITE INVENT-RECORD FROM SEQ-INVENT-RECORD
+                   INVALID KEY
+                       REWRITE INVENT-RECORD FROM SEQ-INVENT-RECORD
+                           INVALID KEY
+                               MOVE "ER" TO STATUS-FIELD
+                               MOVE "INVENTORY" TO REJ-SOURCE
+                               MOVE SEQ-PART-NUMBER TO REJ-KEY
+                               MOVE "COULD NOT ADD OR UPDATE"
+                                   TO REJ-REASON
+                               PERFORM 305-WR-REJECT
+               END-WRITE
+           ELSE
+               WRITE INVENT-RECORD FROM SEQ-INVENT-RECORD
+                   INVALID KEY
+                       MOVE "ER" TO STATUS-FIELD
+                       MOVE "INVENTORY" TO REJ-SOURCE
+                       MOVE SEQ-PART-NUMBER TO REJ-KEY
+                       MOVE "DUPLICATE PART NUMBER" TO REJ-REASON
+                       PERFORM 305-WR-REJECT
+               END-WRITE.
+           IF STATUS-FIELD = "00" AND SEQ-REORDER-POINT = ZERO
+               PERFORM 306-WR-ZERO-REORDER.
+
        304-WR-IND-SUP.
-           WRITE SUPPLIER-RECORD FROM SEQ-SUPPLIER-RECORD               
-               INVALID KEY MOVE "ER" TO STATUS-FIELD.
-           
+           IF MERGE-MODE
+               WRITE SUPPLIER-RECORD-IN FROM SEQ-SUPPLIER-RECORD
+                   INVALID KEY
+                       REWRITE SUPPLIER-RECORD-IN
+                           FROM SEQ-SUPPLIER-RECORD
+                           INVALID KEY
+                               MOVE "ER" TO STATUS-FIELD
+                               MOVE "SUPPLIER" TO REJ-SOURCE
+                               MOVE SEQ-SUPPLIER-CODE
+                                   IN SEQ-SUPPLIER-RECORD TO REJ-KEY
+                               MOVE "COULD NOT ADD OR UPDATE"
+                                   TO REJ-REASON
+                               PERFORM 305-WR-REJECT
+           ELSE
+               WRITE SUPPLIER-RECORD-IN FROM SEQ-SUPPLIER-RECORD
+                   INVALID KEY
+                       MOVE "ER" TO STATUS-FIELD
+                       MOVE "SUPPLIER" TO REJ-SOURCE
+                       MOVE SEQ-SUPPLIER-CODE IN SEQ-SUPPLIER-RECORD
+                           TO REJ-KEY
+                       MOVE "DUPLICATE SUPPLIER CODE" TO REJ-REASON
+                       PERFORM 305-WR-REJECT.
+
+      *==============================================================
+      * Write one line to the exception report for a record that
+      * could not be loaded, and count it.
+      *==============================================================
+       305-WR-REJECT.
+           WRITE REJECT-RECORD-OUT.
+           ADD 1 TO REJECT-COUNT-WS.
+
+      *==============================================================
+      * Write one line to the zero-reorder-point exception report
+      * for a part that just loaded successfully but can never
+      * trigger a reorder, and count it.
+      *==============================================================
+       306-WR-ZERO-REORDER.
+           MOVE SEQ-PART-NUMBER TO ZR-PART-NUMBER.
+           MOVE SEQ-PART-NAME   TO ZR-PART-NAME.
+           WRITE ZERO-REORDER-RECORD-OUT.
+           ADD 1 TO ZERO-REORDER-COUNT-WS.
+
        end program CONVERT.
