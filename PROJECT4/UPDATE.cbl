@@ -10,87 +10,280 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
                RECORD KEY IS PART-NUMBER
+               ALTERNATE RECORD KEY IS SUPPLIER-CODE WITH DUPLICATES
                FILE STATUS IS STATUS-FIELD.
+           SELECT TRANSACTION-FILE-IN
+               ASSIGN TO "D:\COBOL\TRANSACT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-FILE-STATUS.
+           SELECT TRANS-LOG-FILE-OUT
+               ASSIGN TO "D:\COBOL\TRANSLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+           SELECT SALES-HISTORY-FILE
+               ASSIGN TO "D:\COBOL\SALESHST.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SH-KEY
+               FILE STATUS IS SALES-HIST-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  INVENT-FILE.
-       01  INVENT-RECORD.
-           05 PART-NUMBER    PIC 9(7)  VALUE ZERO.
-           05 PART-NAME      PIC X(20) VALUE SPACES.
-           05 QUANTITY       PIC 9(4)  VALUE ZERO.
-           05 UNIT-PRICE     PIC 9(4)  VALUE ZERO.
-           05 REORDER-POINT  PIC 9(4)  VALUE ZERO.
-           05 SUPPLIER-CODE  PIC X(5)  VALUE SPACES.
-       
+           COPY "D:\COBOL\INVENT_RECORD.cpy".
+
+      *==============================================================
+      * One accumulated record per part per month -- posted to from
+      * every SALE transaction so velocity/ABC-classification
+      * reporting has something to run off of later.
+      *==============================================================
+       FD  SALES-HISTORY-FILE.
+           COPY "D:\COBOL\SALES_HISTORY_RECORD.cpy".
+
+      *==============================================================
+      * One transaction per line: part number, code, amount --
+      * the same fields TRANSACTION-SCREEN collects interactively,
+      * fed from a file so a batch of transactions can be posted
+      * in one run instead of one screen entry at a time.
+      *==============================================================
+       FD  TRANSACTION-FILE-IN.
+       01  TRANSACTION-RECORD-IN.
+           05 PART-NUMBER-TF   PIC X(7).
+           05 TRANS-CODE-TF    PIC A(1).
+           05 TRANS-AMOUNT-TF  PIC 9(4).
+           05 FROM-LOC-TF      PIC X(5).
+           05 TO-LOC-TF        PIC X(5).
+
+      *==============================================================
+      * One line per transaction posted through UPDATE: what it
+      * was, the before/after on-hand quantity, and when it
+      * happened, so a balance can be traced back to the
+      * transactions that produced it.
+      *==============================================================
+       FD  TRANS-LOG-FILE-OUT.
+       01  TRANS-LOG-RECORD-OUT.
+           05 LOG-PART-NUMBER   PIC X(7).
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 LOG-TRANS-CODE    PIC A(1).
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 LOG-TRANS-AMOUNT  PIC 9(4).
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 LOG-QTY-BEFORE    PIC 9(4).
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 LOG-QTY-AFTER     PIC 9(4).
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 LOG-DATE          PIC X(8).
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 LOG-TIME          PIC X(8).
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 LOG-OPERATOR-ID   PIC X(8).
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 LOG-FROM-LOC      PIC X(5).
+           05 FILLER            PIC X(1)  VALUE SPACES.
+           05 LOG-TO-LOC        PIC X(5).
+
        WORKING-STORAGE SECTION.
        01 STATUS-FIELD	      PIC X(2)  VALUE SPACES.
+       01 TRANS-FILE-STATUS   PIC X(2)  VALUE SPACES.
+       01 LOG-FILE-STATUS     PIC X(2)  VALUE SPACES.
+       01 SALES-HIST-STATUS   PIC X(2)  VALUE SPACES.
+       01 QUANTITY-BEFORE-WS  PIC 9(4)  VALUE ZERO.
+       01 CURRENT-DATE-TIME-WS.
+           05 CDT-DATE.
+               10 CDT-YEAR      PIC 9(4).
+               10 CDT-MONTH     PIC 9(2).
+               10 CDT-DAY       PIC 9(2).
+           05 CDT-TIME         PIC 9(6).
+           05 FILLER           PIC X(7).
        01 ENTRY-FLAG          PIC A(1)  VALUE SPACES.
-       01 ENTRY-PROMPT        VALUE "ENTER A TRANSACTION? (Y OR N)".
+       01 ENTRY-PROMPT        PIC X(29)
+                               VALUE "ENTER A TRANSACTION? (Y OR N)".
+       01 MODE-FLAG           PIC A(1)  VALUE SPACES.
+               88 BATCH-MODE  VALUE "B".
+       01 MODE-PROMPT         PIC X(30)
+                               VALUE "BATCH OR INTERACTIVE? (B OR I)".
+       01 OPERATOR-ID-WS      PIC X(8)  VALUE SPACES.
+       01 OPERATOR-PROMPT     PIC X(13)
+                               VALUE "OPERATOR ID: ".
+       01 EOF-TRANS-WS        PIC A(3)  VALUE SPACES.
+       01 EOF-LOG-WS          PIC A(3)  VALUE SPACES.
+       01 REVERSAL-FOUND-WS   PIC A(3)  VALUE "NO".
+       01 REVERSAL-QTY-BEFORE-WS PIC 9(4) VALUE ZERO.
+       01 REVERSAL-TRANS-CODE-WS PIC A(1) VALUE SPACES.
+               88 REVERSAL-WAS-TRANSFER VALUE "T".
+       01 REVERSAL-FROM-LOC-WS   PIC X(5) VALUE SPACES.
        01 TRANSACTION-WS.
-           05 PART-NUMBER-WS  PIC 9(7) VALUE ZERO.
+           05 PART-NUMBER-WS  PIC X(7) VALUE SPACES.
            05 TRANS-CODE-WS   PIC A(1).
-                   88 SALE    VALUE "S".
-                   88 RECEIPT VALUE "R".
+                   88 SALE       VALUE "S".
+                   88 RECEIPT    VALUE "R".
+                   88 ADJUSTMENT VALUE "A".
+                   88 WRITE-OFF  VALUE "W".
+                   88 TRANSFER   VALUE "T".
+                   88 REVERSAL   VALUE "U".
            05 TRANS-AMOUNT-WS PIC 9(4) VALUE ZERO.
-       
+           05 TRANS-FROM-LOC-WS PIC X(5) VALUE SPACES.
+           05 TRANS-TO-LOC-WS   PIC X(5) VALUE SPACES.
+
        SCREEN SECTION.
-       01 TRANSACTION-SCREEN.
+      *==============================================================
+      * Taken and accepted alone so the part's on-hand quantity can
+      * be looked up and shown on the screen before the remaining
+      * transaction fields (in particular the amount) are keyed.
+      *==============================================================
+       01 PART-NUMBER-SCREEN.
            05 VALUE "INVENTORY NUMBER:"   LINE 3 COL 10.
            05 PART-NUMBER-IN              LINE 3 COL 25
-               PIC 9(7) TO PART-NUMBER-WS.
+               PIC X(7) TO PART-NUMBER-WS.
+
+       01 TRANS-DETAIL-SCREEN.
            05 VALUE "TRANSACTION CODE:"   LINE 5 COL 10.
            05 TRANS-CODE-IN               LINE 5 COL 25
                PIC A(1) TO TRANS-CODE-WS.
            05 VALUE "TRANSACTION AMOUNT:" LINE 7 COL 10.
            05 TRANS-AMOUNT-IN             LINE 7 COL 25
                PIC 9(4) TO TRANS-AMOUNT-WS.
-           
+           05 VALUE "FROM LOCATION:"      LINE 17 COL 10.
+           05 TRANS-FROM-LOC-IN           LINE 17 COL 25
+               PIC X(5) TO TRANS-FROM-LOC-WS.
+           05 VALUE "TO LOCATION:"        LINE 18 COL 10.
+           05 TRANS-TO-LOC-IN              LINE 18 COL 25
+               PIC X(5) TO TRANS-TO-LOC-WS.
+
       *==============================================================
       * The top level of the program.
       *==============================================================
        PROCEDURE DIVISION.
        100-UP-INV-FILE.
+           MOVE 0 TO RETURN-CODE.
            PERFORM 200-INIT-UP-INV-FILE.
-           PERFORM 201-UPDATE-INV-RECORD.
-           PERFORM 202-TERM-UP-INV-FILE.
-           
+           IF STATUS-FIELD NOT = "OK"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 201-UPDATE-INV-RECORD
+                   UNTIL ENTRY-FLAG = "N"
+               PERFORM 202-TERM-UP-INV-FILE.
+
            EXIT PROGRAM.
 
       *==============================================================
       * Initiate updating inventory file.
+      * Ask whether this run posts a batch of transactions from a
+      * file or takes them one at a time from the screen, then
+      * fall through to the interactive screen either way so
+      * ad-hoc corrections can still be keyed in after a batch run.
       *==============================================================
        200-INIT-UP-INV-FILE.
            PERFORM 300-OPEN-INV-FILE.
+           PERFORM 340-OPEN-TRANS-LOG.
+           PERFORM 341-OPEN-SALES-HISTORY.
+           PERFORM 252-PROMPT-OPERATOR-ID.
+           PERFORM 250-PROMPT-MODE-ENTRY.
+           IF BATCH-MODE
+               PERFORM 260-POST-BATCH-TRANSACTIONS.
            PERFORM 301-PROMPT-TRANS-ENTRY.
-                                                                        
-      *==============================================================   
+
+      *==============================================================
       * Update an inventory record.
       *==============================================================
        201-UPDATE-INV-RECORD.
-           302-PROMPT-TRANS-FIELDS.
-           303-READ-INV-AMOUNT.
-           IF STATUS-FIELD = "OK" AND SALE
-               PERFORM 304-CAL-SALE-AMOUT
-           ELSE IF STATUS-FIELD = "OK" AND RECEIPT.
-               PERFORM 305-CAL-RECEIPT-AMOUT.
-           IF STATUS-FIELD = "OK"
-               PERFORM 306-REWRITE-TRANS-AMOUT.
+           PERFORM 302-PROMPT-TRANS-FIELDS.
+           PERFORM 210-APPLY-TRANSACTION.
            PERFORM 301-PROMPT-TRANS-ENTRY.
 
+      *==============================================================
+      * Apply the transaction currently held in TRANSACTION-WS
+      * against INVENT-FILE -- shared by the interactive screen
+      * and by batch posting so both paths post the same way.
+      *==============================================================
+       210-APPLY-TRANSACTION.
+           PERFORM 303-READ-INV-AMOUNT.
+           EVALUATE TRUE
+               WHEN STATUS-FIELD = "OK" AND SALE
+                   PERFORM 304-CAL-SALE-AMOUT
+               WHEN STATUS-FIELD = "OK" AND RECEIPT
+                   PERFORM 305-CAL-RECEIPT-AMOUT
+               WHEN STATUS-FIELD = "OK" AND ADJUSTMENT
+                   PERFORM 308-CAL-ADJUSTMENT-AMOUT
+               WHEN STATUS-FIELD = "OK" AND WRITE-OFF
+                   PERFORM 309-CAL-WRITE-OFF-AMOUNT
+               WHEN STATUS-FIELD = "OK" AND TRANSFER
+                   PERFORM 310-CAL-TRANSFER-AMOUNT
+               WHEN STATUS-FIELD = "OK" AND REVERSAL
+                   PERFORM 312-CAL-REVERSAL-AMOUNT
+           END-EVALUATE.
+           IF STATUS-FIELD = "OK"
+               PERFORM 306-REWRITE-TRANS-AMOUT
+               PERFORM 307-WRITE-TRANS-LOG.
+           IF STATUS-FIELD = "OK" AND SALE
+               PERFORM 314-POST-SALES-HISTORY.
+
       *==============================================================
       * Close the indexed inventory file.
-      *============================================================== 
+      *==============================================================
        202-TERM-UP-INV-FILE.
            CLOSE INVENT-FILE.
-      
+           CLOSE TRANS-LOG-FILE-OUT.
+           CLOSE SALES-HISTORY-FILE.
+
       *==============================================================
       * Open the indexed inventory file.
       *==============================================================
        300-OPEN-INV-FILE.
            OPEN I-O INVENT-FILE.
-           
-       
+           IF STATUS-FIELD = "00" OR STATUS-FIELD = SPACES
+               MOVE "OK" TO STATUS-FIELD
+           ELSE
+               DISPLAY "UPDATE: CANNOT OPEN INVENT-FILE " STATUS-FIELD
+               MOVE "ER" TO STATUS-FIELD.
+
+
+      *==============================================================
+      * Ask whether to post from a batch transaction file or to
+      * take transactions interactively from the screen.
+      *==============================================================
+       250-PROMPT-MODE-ENTRY.
+           DISPLAY MODE-PROMPT
+               LINE 14 COLUMN 10.
+           ACCEPT MODE-FLAG
+               LINE 14 COLUMN 41.
+
+      *==============================================================
+      * Capture who is running this session, once, so every
+      * transaction it posts can be traced back to an operator in
+      * the transaction log.
+      *==============================================================
+       252-PROMPT-OPERATOR-ID.
+           DISPLAY OPERATOR-PROMPT
+               LINE 12 COLUMN 10.
+           ACCEPT OPERATOR-ID-WS
+               LINE 12 COLUMN 23.
+
+      *==============================================================
+      * Open the transactions file and post every record in it
+      * against INVENT-FILE before falling back to the screen.
+      *==============================================================
+       260-POST-BATCH-TRANSACTIONS.
+           PERFORM 330-OPEN-TRANSACTION-FILE.
+           IF EOF-TRANS-WS NOT = "YES"
+               PERFORM 331-READ-TRANSACTION-RECORD
+               PERFORM 261-POST-ONE-BATCH-TRANSACTION
+                   UNTIL EOF-TRANS-WS = "YES"
+               PERFORM 332-CLOSE-TRANSACTION-FILE.
+
+      *==============================================================
+      * Move one batch transaction record into TRANSACTION-WS,
+      * apply it, then read the next one.
+      *==============================================================
+       261-POST-ONE-BATCH-TRANSACTION.
+           MOVE PART-NUMBER-TF  TO PART-NUMBER-WS.
+           MOVE TRANS-CODE-TF   TO TRANS-CODE-WS.
+           MOVE TRANS-AMOUNT-TF TO TRANS-AMOUNT-WS.
+           MOVE FROM-LOC-TF     TO TRANS-FROM-LOC-WS.
+           MOVE TO-LOC-TF       TO TRANS-TO-LOC-WS.
+           PERFORM 210-APPLY-TRANSACTION.
+           PERFORM 331-READ-TRANSACTION-RECORD.
+
       *==============================================================
       * Ask the user if he/she wants to enter a transaction.
       *==============================================================
@@ -101,13 +294,42 @@
                LINE 16 COLUMN 25.
        
       *==============================================================
-      * Display the screen section,
-      * get the transaction data.
+      * Take the part number first and show its current on-hand
+      * quantity, then take the rest of the transaction fields --
+      * so the operator can see what's on hand before keying the
+      * amount being posted against it.
       *==============================================================
        302-PROMPT-TRANS-FIELDS.
-           DISPLAY TRANSACTION-SCREEN.
-           ACCEPT  TRANSACTION-SCREEN.
-       
+           DISPLAY PART-NUMBER-SCREEN.
+           ACCEPT  PART-NUMBER-SCREEN.
+           PERFORM 303-READ-INV-AMOUNT.
+           PERFORM 311-DISPLAY-ON-HAND-QTY.
+           DISPLAY TRANS-DETAIL-SCREEN.
+           ACCEPT  TRANS-DETAIL-SCREEN.
+
+      *==============================================================
+      * Open the batch transactions file for input.
+      *==============================================================
+       330-OPEN-TRANSACTION-FILE.
+           OPEN INPUT TRANSACTION-FILE-IN.
+           IF TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "UPDATE: CANNOT OPEN TRANSACTION FILE "
+                   TRANS-FILE-STATUS
+               MOVE "YES" TO EOF-TRANS-WS.
+
+      *==============================================================
+      * Read 1 record from the batch transactions file.
+      *==============================================================
+       331-READ-TRANSACTION-RECORD.
+           READ TRANSACTION-FILE-IN
+               AT END MOVE "YES" TO EOF-TRANS-WS.
+
+      *==============================================================
+      * Close the batch transactions file.
+      *==============================================================
+       332-CLOSE-TRANSACTION-FILE.
+           CLOSE TRANSACTION-FILE-IN.
+
       *==============================================================
       * Read the inventory record according to
       * the key in the transaction.
@@ -116,22 +338,136 @@
            MOVE PART-NUMBER-WS TO PART-NUMBER.
            READ INVENT-FILE
                INVALID KEY     MOVE "ER" TO STATUS-FIELD
-               NOT INVALID KEY MOVE "OK" TO STATUS-FIELD.
-               
+               NOT INVALID KEY
+                   MOVE "OK" TO STATUS-FIELD
+                   MOVE QUANTITY TO QUANTITY-BEFORE-WS.
+
+      *==============================================================
+      * Show the on-hand quantity just read for the part, so the
+      * operator can see what it is before the transaction posts.
+      *==============================================================
+       311-DISPLAY-ON-HAND-QTY.
+           IF STATUS-FIELD = "OK"
+               DISPLAY "CURRENT ON-HAND QUANTITY:" LINE 9 COLUMN 10
+               DISPLAY QUANTITY                    LINE 9 COLUMN 36
+           ELSE
+               DISPLAY "PART NOT FOUND"             LINE 9 COLUMN 10.
+
       *==============================================================
       * Decrease the amount if it is sale.
+      * Reject the transaction instead of posting it when the sale
+      * amount is bigger than what is on hand -- QUANTITY is
+      * unsigned, so letting it go through would wrap instead of
+      * going negative and leave a bogus huge on-hand count.
       *==============================================================
        304-CAL-SALE-AMOUT.
-           SUBTRACT TRANS-AMOUNT-WS FROM QUANTITY. 
+           IF TRANS-AMOUNT-WS > QUANTITY
+               DISPLAY "TRANSACTION REJECTED - SALE AMOUNT EXCEEDS"
+                   LINE 20 COLUMN 10
+               DISPLAY "ON-HAND QUANTITY.  TRANSACTION NOT POSTED."
+                   LINE 21 COLUMN 10
+               MOVE "ER" TO STATUS-FIELD
+           ELSE
+               SUBTRACT TRANS-AMOUNT-WS FROM QUANTITY.
        
       *==============================================================
       * Increase the amount if it is receipt.
       *==============================================================
        305-CAL-RECEIPT-AMOUT.
            ADD TRANS-AMOUNT-WS TO QUANTITY.
-       
+
+      *==============================================================
+      * Apply a cycle-count correction -- TRANS-AMOUNT-WS is the
+      * counted on-hand quantity itself, not an amount to add or
+      * subtract, so QUANTITY is simply replaced by it.
+      *==============================================================
+       308-CAL-ADJUSTMENT-AMOUT.
+           MOVE TRANS-AMOUNT-WS TO QUANTITY.
+
+      *==============================================================
+      * Remove damaged/scrapped stock from the on-hand quantity.
+      * Handled the same way a sale is -- it cannot write off more
+      * than is on hand -- but kept as its own transaction code so
+      * the log shows a write-off instead of a sale.
+      *==============================================================
+       309-CAL-WRITE-OFF-AMOUNT.
+           IF TRANS-AMOUNT-WS > QUANTITY
+               DISPLAY "TRANSACTION REJECTED - WRITE-OFF AMOUNT"
+                   LINE 20 COLUMN 10
+               DISPLAY "EXCEEDS ON-HAND QUANTITY.  NOT POSTED."
+                   LINE 21 COLUMN 10
+               MOVE "ER" TO STATUS-FIELD
+           ELSE
+               SUBTRACT TRANS-AMOUNT-WS FROM QUANTITY.
+
       *==============================================================
-      * Rewrite the record with the updated amount into 
+      * Move a part's stock from one location to another.  INVENT-
+      * FILE keeps one location per part, so a transfer does not
+      * split the on-hand quantity across two balances -- it moves
+      * the whole quantity's location, rejected if FROM LOCATION
+      * doesn't match where the part is actually carried.
+      *==============================================================
+       310-CAL-TRANSFER-AMOUNT.
+           IF TRANS-FROM-LOC-WS NOT = LOCATION-CODE
+               DISPLAY "TRANSACTION REJECTED - FROM LOCATION DOES"
+                   LINE 20 COLUMN 10
+               DISPLAY "NOT MATCH PART'S CURRENT LOCATION."
+                   LINE 21 COLUMN 10
+               MOVE "ER" TO STATUS-FIELD
+           ELSE
+               MOVE TRANS-TO-LOC-WS TO LOCATION-CODE.
+
+      *==============================================================
+      * Undo a mis-posted entry -- find the most recent transaction
+      * log entry for this part and put QUANTITY back to what it
+      * was before that entry posted, instead of making the
+      * operator work out and key in the correction by hand.
+      *==============================================================
+       312-CAL-REVERSAL-AMOUNT.
+           PERFORM 313-FIND-LAST-LOG-ENTRY.
+           IF REVERSAL-FOUND-WS = "YES"
+               MOVE REVERSAL-QTY-BEFORE-WS TO QUANTITY
+               IF REVERSAL-WAS-TRANSFER
+                   MOVE REVERSAL-FROM-LOC-WS TO LOCATION-CODE
+               END-IF
+           ELSE
+               DISPLAY "TRANSACTION REJECTED - NO PRIOR ENTRY"
+                   LINE 20 COLUMN 10
+               DISPLAY "FOR THIS PART TO REVERSE."
+                   LINE 21 COLUMN 10
+               MOVE "ER" TO STATUS-FIELD.
+
+      *==============================================================
+      * Scan the transaction log for the last entry posted against
+      * this part, and capture the on-hand quantity it recorded
+      * just before it posted.  The log is a plain sequential
+      * append file, so it has to be scanned end to end rather
+      * than looked up by key.
+      *==============================================================
+       313-FIND-LAST-LOG-ENTRY.
+           MOVE "NO" TO REVERSAL-FOUND-WS.
+           MOVE SPACES TO EOF-LOG-WS.
+           CLOSE TRANS-LOG-FILE-OUT.
+           OPEN INPUT TRANS-LOG-FILE-OUT.
+           PERFORM UNTIL EOF-LOG-WS = "YES"
+               READ TRANS-LOG-FILE-OUT
+                   AT END MOVE "YES" TO EOF-LOG-WS
+                   NOT AT END
+                       IF LOG-PART-NUMBER = PART-NUMBER-WS
+                           MOVE LOG-QTY-BEFORE TO
+                               REVERSAL-QTY-BEFORE-WS
+                           MOVE LOG-TRANS-CODE TO
+                               REVERSAL-TRANS-CODE-WS
+                           MOVE LOG-FROM-LOC TO
+                               REVERSAL-FROM-LOC-WS
+                           MOVE "YES" TO REVERSAL-FOUND-WS
+                       END-IF
+           END-PERFORM.
+           CLOSE TRANS-LOG-FILE-OUT.
+           OPEN EXTEND TRANS-LOG-FILE-OUT.
+
+      *==============================================================
+      * Rewrite the record with the updated amount into
       * the indexed inventory file.
       *==============================================================
        306-REWRITE-TRANS-AMOUT.
@@ -139,5 +475,64 @@
            REWRITE INVENT-RECORD
                INVALID KEY     MOVE "ER" TO STATUS-FIELD
                NOT INVALID KEY MOVE "OK" TO STATUS-FIELD.
-       
+
+      *==============================================================
+      * Write one line to the transaction log recording what was
+      * posted, the before/after on-hand quantity, and when.
+      *==============================================================
+       307-WRITE-TRANS-LOG.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME-WS.
+           MOVE PART-NUMBER-WS  TO LOG-PART-NUMBER.
+           MOVE TRANS-CODE-WS   TO LOG-TRANS-CODE.
+           MOVE TRANS-AMOUNT-WS TO LOG-TRANS-AMOUNT.
+           MOVE QUANTITY-BEFORE-WS TO LOG-QTY-BEFORE.
+           MOVE QUANTITY        TO LOG-QTY-AFTER.
+           MOVE CDT-DATE         TO LOG-DATE.
+           MOVE CDT-TIME         TO LOG-TIME.
+           MOVE OPERATOR-ID-WS   TO LOG-OPERATOR-ID.
+           MOVE TRANS-FROM-LOC-WS TO LOG-FROM-LOC.
+           MOVE TRANS-TO-LOC-WS   TO LOG-TO-LOC.
+           WRITE TRANS-LOG-RECORD-OUT.
+
+      *==============================================================
+      * Open the transaction log for append, creating it the
+      * first time it is run.
+      *==============================================================
+       340-OPEN-TRANS-LOG.
+           OPEN EXTEND TRANS-LOG-FILE-OUT.
+           IF LOG-FILE-STATUS = "35"
+               OPEN OUTPUT TRANS-LOG-FILE-OUT.
+
+      *==============================================================
+      * Open the sales history file, creating it the first time
+      * this is run -- same not-found fallback as the transaction
+      * log, but I-O since history records get looked up and
+      * rewritten by key instead of only ever appended.
+      *==============================================================
+       341-OPEN-SALES-HISTORY.
+           OPEN I-O SALES-HISTORY-FILE.
+           IF SALES-HIST-STATUS = "35"
+               OPEN OUTPUT SALES-HISTORY-FILE
+               CLOSE SALES-HISTORY-FILE
+               OPEN I-O SALES-HISTORY-FILE.
+
+      *==============================================================
+      * Roll a posted sale into its part/month history record,
+      * adding a new record the first time a part sells in a
+      * given month and accumulating into it after that.
+      *==============================================================
+       314-POST-SALES-HISTORY.
+           MOVE PART-NUMBER-WS TO SH-PART-NUMBER.
+           MOVE CDT-YEAR       TO SH-YEAR.
+           MOVE CDT-MONTH      TO SH-MONTH.
+           READ SALES-HISTORY-FILE
+               INVALID KEY
+                   MOVE TRANS-AMOUNT-WS TO SH-QTY-SOLD
+                   MOVE 1               TO SH-SALE-COUNT
+                   WRITE SALES-HISTORY-RECORD
+               NOT INVALID KEY
+                   ADD TRANS-AMOUNT-WS TO SH-QTY-SOLD
+                   ADD 1               TO SH-SALE-COUNT
+                   REWRITE SALES-HISTORY-RECORD.
+
        end program UPDATE.
