@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SNAPSHOT as "SNAPSHOT".
+       AUTHOR.     George Yang.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENT-FILE-IN
+               ASSIGN TO "D:\COBOL\INVENT6.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PART-NUMBER-IN
+               ALTERNATE RECORD KEY IS SUPPLIER-CODE-IN
+                   WITH DUPLICATES
+               FILE STATUS IS STATUS-FIELD.
+           SELECT SNAPSHOT-FILE
+               ASSIGN TO "D:\COBOL\INVSNAP.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SNAP-KEY
+               FILE STATUS IS SNAP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INVENT-FILE-IN.
+           COPY "D:\COBOL\INVENT_RECORD_IN.cpy".
+
+       FD  SNAPSHOT-FILE.
+           COPY "D:\COBOL\INVENT_SNAPSHOT_RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 STATUS-FIELD          PIC X(2)  VALUE SPACES.
+       01 SNAP-FILE-STATUS      PIC X(2)  VALUE SPACES.
+       01 OPEN-ERROR-FLAG       PIC X(3)  VALUE "NO".
+       01 EOF-INVENT-WS         PIC X(3)  VALUE SPACES.
+
+       01 SNAPSHOT-STOCK-VALUE-TMP PIC 9(8)V99 VALUE ZERO.
+       01 RECORDS-SNAPPED-WS       PIC 9(6)    VALUE ZERO.
+
+       01 CURRENT-DATE-TIME-WS.
+           05 CDT-DATE.
+               10 CDT-YEAR        PIC 9(4).
+               10 CDT-MONTH       PIC 9(2).
+               10 CDT-DAY         PIC 9(2).
+           05 FILLER              PIC X(13).
+
+      *==============================================================
+      * The top level of the program.
+      *==============================================================
+       PROCEDURE DIVISION.
+       100-SNAPSHOT-INVENTORY.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 200-INIT-SNAPSHOT.
+           IF OPEN-ERROR-FLAG = "YES"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 300-READ-INVENT-RECORD
+               PERFORM 210-SNAPSHOT-ONE-PART
+                   UNTIL EOF-INVENT-WS = "YES"
+               PERFORM 200-TERM-SNAPSHOT.
+           STOP RUN.
+
+      *==============================================================
+      * Open the inventory master for a full sequential pass and
+      * the snapshot file for keyed writes, and capture today's
+      * date so every record this run writes is stamped with the
+      * same period.
+      *==============================================================
+       200-INIT-SNAPSHOT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME-WS.
+           OPEN INPUT INVENT-FILE-IN.
+           IF STATUS-FIELD NOT = "00"
+               DISPLAY "SNAPSHOT: BAD OPEN INVENT-FILE-IN " STATUS-FIELD
+               MOVE "YES" TO OPEN-ERROR-FLAG.
+           OPEN I-O SNAPSHOT-FILE.
+           IF SNAP-FILE-STATUS = "35"
+               OPEN OUTPUT SNAPSHOT-FILE
+               CLOSE SNAPSHOT-FILE
+               OPEN I-O SNAPSHOT-FILE.
+           IF SNAP-FILE-STATUS NOT = "00"
+               DISPLAY "SNAPSHOT: BAD OPEN SNAPSHOT-FILE "
+                   SNAP-FILE-STATUS
+               MOVE "YES" TO OPEN-ERROR-FLAG.
+
+      *==============================================================
+      * Compute this part's stock value through the same CALCULAT
+      * subprogram the daily reports use, then write (or, if this
+      * part already has a snapshot for the current period, replace
+      * it so a rerun in the same month doesn't pile up duplicates).
+      *==============================================================
+       210-SNAPSHOT-ONE-PART.
+           MOVE PART-NUMBER-IN TO SNAP-PART-NUMBER.
+           MOVE CDT-YEAR       TO SNAP-YEAR.
+           MOVE CDT-MONTH      TO SNAP-MONTH.
+           MOVE PART-NAME-IN   TO SNAP-PART-NAME.
+           MOVE QUANTITY-IN    TO SNAP-QUANTITY.
+           MOVE UNIT-PRICE-IN  TO SNAP-UNIT-PRICE.
+           CALL ".\CALCULAT"
+               USING QUANTITY-IN, UNIT-PRICE-IN,
+               SNAPSHOT-STOCK-VALUE-TMP.
+           MOVE SNAPSHOT-STOCK-VALUE-TMP TO SNAP-STOCK-VALUE.
+           READ SNAPSHOT-FILE
+               INVALID KEY
+                   WRITE INVENT-SNAPSHOT-RECORD
+               NOT INVALID KEY
+                   REWRITE INVENT-SNAPSHOT-RECORD.
+           ADD 1 TO RECORDS-SNAPPED-WS.
+           PERFORM 300-READ-INVENT-RECORD.
+
+      *==============================================================
+      * Read the next record off the inventory master.
+      *==============================================================
+       300-READ-INVENT-RECORD.
+           READ INVENT-FILE-IN
+               AT END MOVE "YES" TO EOF-INVENT-WS.
+
+      *==============================================================
+      * Close both files and report how many parts were snapped.
+      *==============================================================
+       200-TERM-SNAPSHOT.
+           DISPLAY "SNAPSHOT: " RECORDS-SNAPPED-WS
+               " PARTS SNAPPED FOR PERIOD " CDT-YEAR "-" CDT-MONTH.
+           CLOSE INVENT-FILE-IN.
+           CLOSE SNAPSHOT-FILE.
+
+       end program SNAPSHOT.
