@@ -11,15 +11,22 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                RECORD KEY IS PART-NUMBER-IN
+               ALTERNATE RECORD KEY IS SUPPLIER-CODE-IN
+                   WITH DUPLICATES
                FILE STATUS IS STATUS-FIELD.
            SELECT SUPPLIER-FILE-IN
                ASSIGN TO "D:\COBOL\SUPPLIERI.TXT"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS RANDOM
-               RECORD KEY IS SUPPLIER-CODE-IN
+               RECORD KEY IS SUPPLIER-CODE-IN IN SUPPLIER-RECORD-IN
                FILE STATUS IS STATUS-FIELD.
            SELECT INVENT-FILE-OUT
-               ASSIGN TO "D:\COBOL\INVFILE4.TXT"
+               ASSIGN TO INVENT-FILE-OUT-NAME-WS
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STOCK-VALUE-SORT-FILE
+               ASSIGN TO "D:\COBOL\INVSORT.TMP".
+           SELECT GL-EXTRACT-FILE
+               ASSIGN TO GL-EXTRACT-FILE-NAME-WS
                    ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
@@ -27,39 +34,67 @@
        FILE SECTION.
        FD  INVENT-FILE-IN.
        COPY "D:\COBOL\INVENT_RECORD_IN.cpy".
-           
+
        FD  INVENT-FILE-OUT.
-       01  INVENT-RECORD-OUT     PIC X(45).
+       01  INVENT-RECORD-OUT     PIC X(70).
+
+      *==============================================================
+      * Work file the report is sorted through so it can come out
+      * by stock value, highest first, instead of in PART-NUMBER-IN
+      * key order -- stock value isn't a stored field, so each
+      * record is computed once on the way in and carried on the
+      * sort key instead of being recalculated after sorting.
+      *==============================================================
+       SD  STOCK-VALUE-SORT-FILE.
+       01  STOCK-VALUE-SORT-RECORD.
+           05 SW-STOCK-VALUE     PIC 9(8)V99.
+           05 SW-PART-NUMBER     PIC X(7).
+           05 SW-PART-NAME       PIC X(20).
+           05 SW-SUPPLIER-CODE   PIC X(5).
+           05 SW-SUPPLIER-NAME   PIC X(20).
 
        FD  SUPPLIER-FILE-IN.
-       01  SUPPLIER-RECORD-IN.
-           05 SUPPLIER-CODE-IN   PIC X(5)      VALUE SPACES.
-           05 SUPPLIER-NAME-IN   PIC X(20)     VALUE SPACES.
-      
+           COPY "D:\COBOL\SUPPLIER_RECORD_IN.cpy".
+
+      *==============================================================
+      * Month-end GL import line: the same inventory total value
+      * that goes on the audit trail, mapped to the inventory asset
+      * account so accounting can pull it in without retyping it.
+      *==============================================================
+       FD  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD-OUT.
+           05 GL-ACCOUNT-CODE-OUT  PIC X(6).
+           05 FILLER               PIC X(2)     VALUE SPACES.
+           05 GL-AMOUNT-OUT        PIC Z(11)9.99.
+           05 FILLER               PIC X(2)     VALUE SPACES.
+           05 GL-PERIOD-OUT        PIC 9(8).
+
       *WORKING-STORAGE SECTION DESCRIBES THE DATA IN 
       *INVENT DETAIL OUT, AUDIT TRAIL OUT, 
       *INVENT REPORT HEADER, SUPPLIER TABLE,
       *FLAGS AND COUNTERS, SUB, CALCULATE VALUE.
        WORKING-STORAGE SECTION.
        01 INVENT-DETAIL-OUT.                                           
-           05 PART-NUMBER-OUT PIC 9(7)        VALUE ZEROS.
+           05 PART-NUMBER-OUT PIC X(7)        VALUE SPACES.
            05 FILLER          PIC X(4)        VALUE SPACES.
            05 PART-NAME-OUT   PIC X(20)       VALUE SPACES.
            05 FILLER          PIC X(4)        VALUE SPACES.
-           05 STOCK-VALUE-OUT PIC ZZZZZZZ9. 
+           05 STOCK-VALUE-OUT PIC ZZZZZZZ9.99.
+           05 FILLER          PIC X(4)        VALUE SPACES.
+           05 SUPPLIER-NAME-OUT PIC X(20)     VALUE SPACES.
 
        01 AUDIT-TRAIL-OUT.
            05  FILLER             PIC X(5)     VALUE "VALUE".
            05  FILLER             PIC X(2)     VALUE SPACES.
-           05  INVENT-TOTAL-VALUE PIC ZZZZZZZZZZ9.
+           05  INVENT-TOTAL-VALUE PIC Z(11)9.99.
            05  FILLER             PIC X(2)     VALUE SPACES.
            05  FILLER             PIC X(4)     VALUE "READ".
            05  FILLER             PIC X(2)     VALUE SPACES.
-           05  RECORDS-READ       PIC ZZZ9.
+           05  RECORDS-READ       PIC ZZZZZ9.
            05  FILLER             PIC X(2)     VALUE SPACES.
            05  FILLER             PIC X(7)     VALUE 'WRITTEN'.
            05  FILLER             PIC X(2)     VALUE SPACES.
-           05  RECORDS-WRITTEN    PIC ZZZ9.
+           05  RECORDS-WRITTEN    PIC ZZZZZ9.
        
        01 INVENT-REPORT-HEADER.
            05 FILLER               PIC X(7)    VALUE "PARTNUM".
@@ -67,12 +102,61 @@
            05 FILLER               PIC X(20)   VALUE "PARTNAME".
            05 FILLER               PIC X(4).
            05 FILLER               PIC X(8)    VALUE "VALUE".
-           
+           05 FILLER               PIC X(4).
+           05 FILLER               PIC X(20)   VALUE "SUPPLIER".
+
        01 SUPPLIER-TABLE.
-           05 SUPPLIER-ITEM  OCCURS 7 TIMES.
+           05 SUPPLIER-ITEM  OCCURS 25 TIMES.
                10 SUPPLIER-CODE  PIC X(5)  VALUE SPACES.
                10 SUPPLIER-NAME  PIC X(20) VALUE SPACES.
-       
+
+      *==============================================================
+      * Running per-supplier stock-value subtotals, accumulated as
+      * records are read and printed as a summary once the report
+      * detail lines are done.  Capacity matches SUPPLIER-TABLE's
+      * 25-supplier ceiling so growth in the supplier list doesn't
+      * silently drop subtotals for the ones past the old cap of 7.
+      *==============================================================
+       01 SUPPLIER-SUBTOTAL-TABLE.
+           05 SUPPLIER-SUBTOTAL-ITEM OCCURS 25 TIMES.
+               10 SUBTOTAL-SUPPLIER-CODE PIC X(5)  VALUE SPACES.
+               10 SUBTOTAL-STOCK-VALUE   PIC 9(10)V99 VALUE ZERO.
+       01 SUPPLIER-SUBTOTAL-COUNT  PIC 9(2) VALUE ZERO.
+       01 SUBTOTAL-SUB             PIC 9(2) VALUE ZERO.
+       01 SUBTOTAL-FOUND-FLAG      PIC X(3) VALUE "NO".
+
+       01 SUPPLIER-SUBTOTAL-HEADER.
+           05 FILLER PIC X(25) VALUE "STOCK VALUE BY SUPPLIER".
+
+       01 SUPPLIER-SUBTOTAL-OUT-RECORD.
+           05 FILLER                    PIC X(9)  VALUE "SUBTOTAL ".
+           05 SUBTOTAL-SUPPLIER-CODE-OUT PIC X(5).
+           05 FILLER                    PIC X(2)  VALUE SPACES.
+           05 SUBTOTAL-VALUE-OUT        PIC ZZZZZZZZZZ9.99.
+
+      *==============================================================
+      * Parts with zero on hand, collected while the sort input
+      * procedure reads through the file and printed as an
+      * exception list after the detail lines.
+      *==============================================================
+       01 OUT-OF-STOCK-TABLE.
+           05 OUT-OF-STOCK-ITEM OCCURS 50 TIMES.
+               10 OOS-PART-NUMBER PIC X(7)  VALUE SPACES.
+               10 OOS-PART-NAME   PIC X(20) VALUE SPACES.
+       01 OUT-OF-STOCK-COUNT       PIC 9(3) VALUE ZERO.
+       01 OUT-OF-STOCK-SUB         PIC 9(3) VALUE ZERO.
+
+       01 OUT-OF-STOCK-HEADER.
+           05 FILLER PIC X(25) VALUE "OUT OF STOCK EXCEPTIONS".
+
+       01 OUT-OF-STOCK-OUT-RECORD.
+           05 OOS-PART-NUMBER-OUT PIC X(7).
+           05 FILLER              PIC X(4)  VALUE SPACES.
+           05 OOS-PART-NAME-OUT   PIC X(20).
+
+       01 CSV-OOS-HEADER-WS  PIC X(70) VALUE "OUT OF STOCK EXCEPTIONS".
+       01 CSV-OOS-LINE-WS    PIC X(70) VALUE SPACES.
+
        01 SUB                    PIC 9(2)      value zero.
        
        01 FLAGS.
@@ -81,50 +165,196 @@
           05 EOF-SEARCH          PIC X(3)         VALUE SPACES.
       
        01 CONUNTERS.
-          05 READ-COUNTER-TMP    PIC 9(4)         VALUE ZERO.
-          05 WRITTEN-COUNTER-TMP PIC 9(4)         VALUE ZERO.
-          
+          05 READ-COUNTER-TMP    PIC 9(6)         VALUE ZERO.
+          05 WRITTEN-COUNTER-TMP PIC 9(6)         VALUE ZERO.
+
        01 CALCULATE-VALUE.
-          05 TOTAL-VALUE-TMP     PIC 9(10)        VALUE ZERO.
-          05 STOCK-VALUE-TMP     PIC 9(8)         VALUE ZERO.
+          05 TOTAL-VALUE-TMP     PIC 9(12)V99     VALUE ZERO.
+          05 STOCK-VALUE-TMP     PIC 9(8)V99      VALUE ZERO.
 
        01 STATUS-FIELD	      PIC X(2)  VALUE SPACES.
-       
+       01 OPEN-ERROR-FLAG    PIC X(3)  VALUE "NO".
+       01 EOF-SORT-WS        PIC X(3)  VALUE SPACES.
+
+      *==============================================================
+      * Give each run's report its own dated file name instead of
+      * overwriting yesterday's run, so the output history is kept.
+      *==============================================================
+       01 CURRENT-DATE-TIME-WS.
+           05 CDT-DATE           PIC 9(8).
+           05 FILLER             PIC X(13).
+       01 INVENT-FILE-OUT-NAME-WS PIC X(40) VALUE SPACES.
+       01 GL-EXTRACT-FILE-NAME-WS PIC X(40) VALUE SPACES.
+       01 GL-INVENTORY-ACCOUNT-WS PIC X(6)  VALUE "131000".
+
+      *==============================================================
+      * Let the report be produced as plain CSV instead of the
+      * fixed-width layout, so it can be pulled into a spreadsheet.
+      *==============================================================
+       01 OUTPUT-FORMAT-FLAG      PIC A(1) VALUE "F".
+               88 CSV-FORMAT      VALUE "C".
+       01 FORMAT-PROMPT           PIC X(29)
+                               VALUE "CSV OR FIXED FORMAT? (C OR F)".
+
+      *==============================================================
+      * Let this run be scoped to one supplier or a part-number
+      * range instead of always covering the whole catalog.  Part
+      * numbers are alphanumeric, so a range is compared byte by
+      * byte rather than numerically.
+      *==============================================================
+       01 REPORT-SCOPE-FLAG       PIC A(1) VALUE "A".
+           88 SCOPE-ALL           VALUE "A".
+           88 SCOPE-BY-SUPPLIER   VALUE "S".
+           88 SCOPE-BY-RANGE      VALUE "R".
+       01 SCOPE-PROMPT            PIC X(53)
+               VALUE "SCOPE REPORT? (A)LL, (S)UPPLIER, (R)ANGE OF PARTS".
+       01 SCOPE-SUPPLIER-CODE-WS  PIC X(5) VALUE SPACES.
+       01 SCOPE-PART-LOW-WS       PIC X(7) VALUE SPACES.
+       01 SCOPE-PART-HIGH-WS      PIC X(7) VALUE SPACES.
+       01 RECORD-IN-SCOPE-WS      PIC X(3) VALUE "YES".
+       01 CSV-HEADER-LINE-WS      PIC X(70)
+                               VALUE "PARTNUM,PARTNAME,VALUE,SUPPLIER".
+       01 CSV-DETAIL-LINE-WS      PIC X(70) VALUE SPACES.
+       01 CSV-SUBTOTAL-HEADER-WS  PIC X(70)
+                               VALUE "STOCK VALUE BY SUPPLIER".
+       01 CSV-SUBTOTAL-LINE-WS    PIC X(70) VALUE SPACES.
+       01 CSV-AUDIT-LINE-WS       PIC X(70) VALUE SPACES.
+
        PROCEDURE DIVISION.
       *THE TOP LEVEL OF THE PROGRAM.
        100-PRODUCE-INVENTORY-REORDER-REPORT.
            DISPLAY 'UPDATE1'.
+           MOVE 0 TO RETURN-CODE.
            PERFORM  200-INIT-INVENTORY-REORDER-REPORT.
-           PERFORM  200-PRODUCE-INVENTORY-REPORT-RECORD
-                    UNTIL EOF-INVENT = "YES".
-           PERFORM  200-TERMINATE-INVENTORY-REORDER-REPORT.
-           STOP RUN.
+           IF OPEN-ERROR-FLAG = "YES"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM  300-WRITE-INVENTORY-REPORT-HEADER
+               SORT STOCK-VALUE-SORT-FILE
+                   ON DESCENDING KEY SW-STOCK-VALUE
+                   INPUT PROCEDURE 400-SORT-INPUT-PROCEDURE
+                   OUTPUT PROCEDURE 400-SORT-OUTPUT-PROCEDURE
+               PERFORM  200-TERMINATE-INVENTORY-REORDER-REPORT.
+           EXIT PROGRAM.
 
       *THE INITIATION OF THE PROGRAM
       *INITIATE INVENTORY REPORT AND REORDER REPORT.
        200-INIT-INVENTORY-REORDER-REPORT.
+           PERFORM  291-PROMPT-OUTPUT-FORMAT.
+           PERFORM  292-PROMPT-REPORT-SCOPE.
            PERFORM  300-OPEN-IN-OUT-FILES.
-           PERFORM  300-READ-INVENT-RECORD.
-           PERFORM  300-WRITE-INVENTORY-REPORT-HEADER.   
-
-      *CALCULATE AND WRITE REPORT RECORD.                              
-       200-PRODUCE-INVENTORY-REPORT-RECORD.
-           PERFORM 300-CAL-STOCK-VALUE.
-           PERFORM 300-CAL-TOTAL-VALUE.
-           PERFORM 300-WRITE-INVENT-DETAIL.
+
+      *==============================================================
+      * Feed the sort: read every inventory record, compute its
+      * stock value and roll it into the supplier subtotal/audit
+      * totals (a full pass is needed either way), then release it
+      * to the sort work file keyed on that stock value.
+      *==============================================================
+       400-SORT-INPUT-PROCEDURE.
            PERFORM 300-READ-INVENT-RECORD.
+           PERFORM UNTIL EOF-INVENT = "YES"
+               PERFORM 300-CHECK-IN-SCOPE
+               IF RECORD-IN-SCOPE-WS = "YES"
+                   PERFORM 300-CAL-STOCK-VALUE
+                   PERFORM 300-CAL-TOTAL-VALUE
+                   PERFORM 300-ACCUMULATE-SUPPLIER-SUBTOTAL
+                   PERFORM 300-CHECK-OUT-OF-STOCK
+                   PERFORM 300-SEARCH-SUPPLIER-RECORD
+                   MOVE STOCK-VALUE-TMP TO SW-STOCK-VALUE
+                   MOVE PART-NUMBER-IN TO SW-PART-NUMBER
+                   MOVE PART-NAME-IN   TO SW-PART-NAME
+                   MOVE SUPPLIER-CODE-IN IN INVENT-RECORD-IN TO
+                       SW-SUPPLIER-CODE
+                   MOVE SUPPLIER-NAME-IN TO SW-SUPPLIER-NAME
+                   RELEASE STOCK-VALUE-SORT-RECORD
+               END-IF
+               PERFORM 300-READ-INVENT-RECORD
+           END-PERFORM.
+
+      *==============================================================
+      * Drain the sort in stock-value-descending order and write
+      * one report detail line per record.
+      *==============================================================
+       400-SORT-OUTPUT-PROCEDURE.
+           MOVE SPACES TO EOF-SORT-WS.
+           RETURN STOCK-VALUE-SORT-FILE
+               AT END MOVE "YES" TO EOF-SORT-WS.
+           PERFORM UNTIL EOF-SORT-WS = "YES"
+               PERFORM 300-WRITE-INVENT-DETAIL
+               RETURN STOCK-VALUE-SORT-FILE
+                   AT END MOVE "YES" TO EOF-SORT-WS
+           END-PERFORM.
 
       *THE TERMINATION OF THE PROGRAM.
       *DISPLAY AUDIT TRAIL, CLOSE FILES TO TERMINATE MAINLINE
        200-TERMINATE-INVENTORY-REORDER-REPORT.
+           PERFORM  300-WRITE-SUPPLIER-SUBTOTALS.
+           PERFORM  300-WRITE-OUT-OF-STOCK-LIST.
            PERFORM  300-WRITE-AUDIT-TRAIL-OUT.
            PERFORM  300-CLOSE-IN-OUT-FILES.
 
       *OPEN INPUT AND OUTPUT FILES.
        300-OPEN-IN-OUT-FILES.
-           OPEN INPUT  INVENT-FILE-IN  SUPPLIER-FILE-IN
+           OPEN INPUT  INVENT-FILE-IN  SUPPLIER-FILE-IN.
+           IF STATUS-FIELD NOT = "00"
+               DISPLAY "INVENTORY: BAD OPEN INPUT FILES " STATUS-FIELD
+               MOVE "YES" TO OPEN-ERROR-FLAG.
+           PERFORM 290-BUILD-REPORT-FILENAME.
            OPEN OUTPUT INVENT-FILE-OUT.
-           
+           IF STATUS-FIELD NOT = "00"
+               DISPLAY "INVENTORY: BAD OPEN INVENT-FILE-OUT "
+                   STATUS-FIELD
+               MOVE "YES" TO OPEN-ERROR-FLAG.
+           OPEN OUTPUT GL-EXTRACT-FILE.
+           IF STATUS-FIELD NOT = "00"
+               DISPLAY "INVENTORY: BAD OPEN GL-EXTRACT-FILE "
+                   STATUS-FIELD
+               MOVE "YES" TO OPEN-ERROR-FLAG.
+
+
+      *BUILD TODAY'S DATED REPORT FILE NAME SO EACH RUN'S REPORT
+      *LANDS IN ITS OWN FILE INSTEAD OF OVERWRITING THE LAST RUN'S.
+       290-BUILD-REPORT-FILENAME.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-TIME-WS.
+           IF CSV-FORMAT
+               STRING "D:\COBOL\INVFILE4_" DELIMITED BY SIZE
+                      CDT-DATE              DELIMITED BY SIZE
+                      ".CSV"                DELIMITED BY SIZE
+                   INTO INVENT-FILE-OUT-NAME-WS
+           ELSE
+               STRING "D:\COBOL\INVFILE4_" DELIMITED BY SIZE
+                      CDT-DATE              DELIMITED BY SIZE
+                      ".TXT"                DELIMITED BY SIZE
+                   INTO INVENT-FILE-OUT-NAME-WS.
+           STRING "D:\COBOL\GLEXTR_" DELIMITED BY SIZE
+                  CDT-DATE           DELIMITED BY SIZE
+                  ".TXT"             DELIMITED BY SIZE
+               INTO GL-EXTRACT-FILE-NAME-WS.
+
+      *ASK WHETHER THIS RUN'S REPORT SHOULD BE WRITTEN AS CSV
+      *OR IN THE USUAL FIXED-WIDTH LAYOUT.
+       291-PROMPT-OUTPUT-FORMAT.
+           DISPLAY FORMAT-PROMPT.
+           ACCEPT OUTPUT-FORMAT-FLAG.
+
+      *ASK WHETHER THIS RUN SHOULD COVER THE WHOLE CATALOG OR BE
+      *SCOPED TO ONE SUPPLIER OR A RANGE OF PART NUMBERS.
+       292-PROMPT-REPORT-SCOPE.
+           DISPLAY SCOPE-PROMPT.
+           ACCEPT REPORT-SCOPE-FLAG.
+           EVALUATE TRUE
+               WHEN SCOPE-BY-SUPPLIER
+                   DISPLAY "ENTER SUPPLIER CODE"
+                   ACCEPT SCOPE-SUPPLIER-CODE-WS
+               WHEN SCOPE-BY-RANGE
+                   DISPLAY "ENTER LOW PART NUMBER"
+                   ACCEPT SCOPE-PART-LOW-WS
+                   DISPLAY "ENTER HIGH PART NUMBER"
+                   ACCEPT SCOPE-PART-HIGH-WS
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
       *READ 1 RECORD FROM INPUT INVENTORY FILE,
       *SET EOF-INVENT IF REACH THE END OF THE INVENT FILE,
       *OTHERWISE INCREASE THE READ COUNTER.
@@ -134,8 +364,11 @@
                    NOT AT END ADD 1 TO READ-COUNTER-TMP.
 
       *WRITE INVENTORY REPORT HEADER.
-       300-WRITE-INVENTORY-REPORT-HEADER.  
-       WRITE INVENT-RECORD-OUT FROM INVENT-REPORT-HEADER.
+       300-WRITE-INVENTORY-REPORT-HEADER.
+           IF CSV-FORMAT
+               WRITE INVENT-RECORD-OUT FROM CSV-HEADER-LINE-WS
+           ELSE
+               WRITE INVENT-RECORD-OUT FROM INVENT-REPORT-HEADER.
        
       *CALL A SUBPROGRAMME
       *GET AN ITEM'S STOCK VALUE BY 
@@ -144,19 +377,151 @@
        CALL ".\CALCULAT"
            USING QUANTITY-IN, UNIT-PRICE-IN, STOCK-VALUE-TMP.
 
-      *GET THE TOTAL INVENTORY VALUE BY ADDING ALL STOCK VALUES.       
+      *SEE WHETHER THIS RECORD FALLS WITHIN THE RUN'S SCOPE -- ALL
+      *RECORDS, ONE SUPPLIER'S, OR A PART-NUMBER RANGE.  PART NUMBERS
+      *ARE ALPHANUMERIC, SO THE RANGE COMPARE IS BYTE-ORDER, NOT
+      *NUMERIC.
+       300-CHECK-IN-SCOPE.
+           MOVE "YES" TO RECORD-IN-SCOPE-WS.
+           EVALUATE TRUE
+               WHEN SCOPE-BY-SUPPLIER
+                   IF SUPPLIER-CODE-IN IN INVENT-RECORD-IN NOT =
+                           SCOPE-SUPPLIER-CODE-WS
+                       MOVE "NO" TO RECORD-IN-SCOPE-WS
+                   END-IF
+               WHEN SCOPE-BY-RANGE
+                   IF PART-NUMBER-IN < SCOPE-PART-LOW-WS OR
+                           PART-NUMBER-IN > SCOPE-PART-HIGH-WS
+                       MOVE "NO" TO RECORD-IN-SCOPE-WS
+                   END-IF
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *GET THE TOTAL INVENTORY VALUE BY ADDING ALL STOCK VALUES.
        300-CAL-TOTAL-VALUE.
            ADD STOCK-VALUE-TMP TO TOTAL-VALUE-TMP.
 
+      *LOOK UP THE SUPPLIER NAME FOR THIS PART'S SUPPLIER CODE
+      *SO IT CAN BE PRINTED ALONGSIDE THE PART ON THE REPORT.
+       300-SEARCH-SUPPLIER-RECORD.
+           MOVE SUPPLIER-CODE-IN IN INVENT-RECORD-IN TO
+               SUPPLIER-CODE-IN IN SUPPLIER-RECORD-IN.
+           READ SUPPLIER-FILE-IN
+               INVALID KEY MOVE SPACES TO SUPPLIER-NAME-IN
+           END-READ.
+
+      *ADD THIS PART'S STOCK VALUE TO ITS SUPPLIER'S RUNNING
+      *SUBTOTAL, ADDING A NEW TABLE ENTRY THE FIRST TIME A
+      *SUPPLIER CODE IS SEEN.
+       300-ACCUMULATE-SUPPLIER-SUBTOTAL.
+           MOVE "NO" TO SUBTOTAL-FOUND-FLAG.
+           PERFORM VARYING SUBTOTAL-SUB FROM 1 BY 1
+                   UNTIL SUBTOTAL-SUB > SUPPLIER-SUBTOTAL-COUNT
+               IF SUBTOTAL-SUPPLIER-CODE (SUBTOTAL-SUB) =
+                       SUPPLIER-CODE-IN IN INVENT-RECORD-IN
+                   ADD STOCK-VALUE-TMP TO
+                       SUBTOTAL-STOCK-VALUE (SUBTOTAL-SUB)
+                   MOVE "YES" TO SUBTOTAL-FOUND-FLAG
+               END-IF
+           END-PERFORM.
+           IF SUBTOTAL-FOUND-FLAG = "NO"
+                   AND SUPPLIER-SUBTOTAL-COUNT < 25
+               ADD 1 TO SUPPLIER-SUBTOTAL-COUNT
+               MOVE SUPPLIER-CODE-IN IN INVENT-RECORD-IN TO
+                   SUBTOTAL-SUPPLIER-CODE (SUPPLIER-SUBTOTAL-COUNT)
+               MOVE STOCK-VALUE-TMP TO
+                   SUBTOTAL-STOCK-VALUE (SUPPLIER-SUBTOTAL-COUNT).
+
+      *WRITE THE STOCK-VALUE-BY-SUPPLIER SUMMARY SECTION AFTER
+      *THE REPORT DETAIL LINES, ONE LINE PER SUPPLIER SEEN.
+       300-WRITE-SUPPLIER-SUBTOTALS.
+           IF CSV-FORMAT
+               WRITE INVENT-RECORD-OUT FROM CSV-SUBTOTAL-HEADER-WS
+           ELSE
+               WRITE INVENT-RECORD-OUT FROM SUPPLIER-SUBTOTAL-HEADER.
+           PERFORM VARYING SUBTOTAL-SUB FROM 1 BY 1
+                   UNTIL SUBTOTAL-SUB > SUPPLIER-SUBTOTAL-COUNT
+               MOVE SUBTOTAL-SUPPLIER-CODE (SUBTOTAL-SUB) TO
+                   SUBTOTAL-SUPPLIER-CODE-OUT
+               MOVE SUBTOTAL-STOCK-VALUE (SUBTOTAL-SUB) TO
+                   SUBTOTAL-VALUE-OUT
+               IF CSV-FORMAT
+                   MOVE SPACES TO CSV-SUBTOTAL-LINE-WS
+                   STRING "SUBTOTAL," DELIMITED BY SIZE
+                       FUNCTION TRIM(SUBTOTAL-SUPPLIER-CODE-OUT)
+                           DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(SUBTOTAL-VALUE-OUT)
+                           DELIMITED BY SIZE
+                       INTO CSV-SUBTOTAL-LINE-WS
+                   WRITE INVENT-RECORD-OUT FROM CSV-SUBTOTAL-LINE-WS
+               ELSE
+                   WRITE INVENT-RECORD-OUT
+                       FROM SUPPLIER-SUBTOTAL-OUT-RECORD
+               END-IF
+           END-PERFORM.
+
+      *ADD A PART TO THE OUT-OF-STOCK EXCEPTION LIST WHEN IT HAS
+      *NOTHING ON HAND.
+       300-CHECK-OUT-OF-STOCK.
+           IF QUANTITY-IN = ZERO AND OUT-OF-STOCK-COUNT < 50
+               ADD 1 TO OUT-OF-STOCK-COUNT
+               MOVE PART-NUMBER-IN TO
+                   OOS-PART-NUMBER (OUT-OF-STOCK-COUNT)
+               MOVE PART-NAME-IN TO
+                   OOS-PART-NAME (OUT-OF-STOCK-COUNT).
+
+      *WRITE THE OUT-OF-STOCK EXCEPTION LIST AFTER THE SUPPLIER
+      *SUBTOTAL SECTION, ONE LINE PER PART WITH ZERO ON HAND.
+       300-WRITE-OUT-OF-STOCK-LIST.
+           IF CSV-FORMAT
+               WRITE INVENT-RECORD-OUT FROM CSV-OOS-HEADER-WS
+           ELSE
+               WRITE INVENT-RECORD-OUT FROM OUT-OF-STOCK-HEADER.
+           PERFORM VARYING OUT-OF-STOCK-SUB FROM 1 BY 1
+                   UNTIL OUT-OF-STOCK-SUB > OUT-OF-STOCK-COUNT
+               MOVE OOS-PART-NUMBER (OUT-OF-STOCK-SUB) TO
+                   OOS-PART-NUMBER-OUT
+               MOVE OOS-PART-NAME (OUT-OF-STOCK-SUB) TO
+                   OOS-PART-NAME-OUT
+               IF CSV-FORMAT
+                   MOVE SPACES TO CSV-OOS-LINE-WS
+                   STRING FUNCTION TRIM(OOS-PART-NUMBER-OUT)
+                           DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       FUNCTION TRIM(OOS-PART-NAME-OUT)
+                           DELIMITED BY SIZE
+                       INTO CSV-OOS-LINE-WS
+                   WRITE INVENT-RECORD-OUT FROM CSV-OOS-LINE-WS
+               ELSE
+                   WRITE INVENT-RECORD-OUT
+                       FROM OUT-OF-STOCK-OUT-RECORD
+               END-IF
+           END-PERFORM.
+
       *COMPOSE THE INVENTORY OUTPUT RECORD,
       *WRITE IT TO THE INVENTORY OUTPUT FILE,
       *INCREASE THE WRITTEN-COUNTER.
        300-WRITE-INVENT-DETAIL.
-           MOVE PART-NUMBER-IN TO PART-NUMBER-OUT.
-           MOVE PART-NAME-IN TO PART-NAME-OUT.
-           MOVE STOCK-VALUE-TMP TO STOCK-VALUE-OUT.
-           MOVE INVENT-DETAIL-OUT TO INVENT-RECORD-OUT.
-           WRITE INVENT-RECORD-OUT.
+           MOVE SW-PART-NUMBER TO PART-NUMBER-OUT.
+           MOVE SW-PART-NAME TO PART-NAME-OUT.
+           MOVE SW-STOCK-VALUE TO STOCK-VALUE-OUT.
+           MOVE SW-SUPPLIER-NAME TO SUPPLIER-NAME-OUT.
+           IF CSV-FORMAT
+               MOVE SPACES TO CSV-DETAIL-LINE-WS
+               STRING FUNCTION TRIM(PART-NUMBER-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(PART-NAME-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(STOCK-VALUE-OUT) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   FUNCTION TRIM(SUPPLIER-NAME-OUT) DELIMITED BY SIZE
+                   INTO CSV-DETAIL-LINE-WS
+               WRITE INVENT-RECORD-OUT FROM CSV-DETAIL-LINE-WS
+           ELSE
+               MOVE INVENT-DETAIL-OUT TO INVENT-RECORD-OUT
+               WRITE INVENT-RECORD-OUT.
            ADD 1 TO WRITTEN-COUNTER-TMP.
 
       *WRITE AUDIT TRAIL TO THE INVENTORY OUTPUT FILE.                  
@@ -164,12 +529,36 @@
            MOVE TOTAL-VALUE-TMP TO INVENT-TOTAL-VALUE.
            MOVE READ-COUNTER-TMP TO RECORDS-READ.
            MOVE WRITTEN-COUNTER-TMP TO RECORDS-WRITTEN.
-           MOVE AUDIT-TRAIL-OUT TO INVENT-RECORD-OUT.
-           WRITE INVENT-RECORD-OUT.
+           IF CSV-FORMAT
+               MOVE SPACES TO CSV-AUDIT-LINE-WS
+               STRING "VALUE," DELIMITED BY SIZE
+                   FUNCTION TRIM(INVENT-TOTAL-VALUE) DELIMITED BY SIZE
+                   ",READ," DELIMITED BY SIZE
+                   FUNCTION TRIM(RECORDS-READ) DELIMITED BY SIZE
+                   ",WRITTEN," DELIMITED BY SIZE
+                   FUNCTION TRIM(RECORDS-WRITTEN) DELIMITED BY SIZE
+                   INTO CSV-AUDIT-LINE-WS
+               WRITE INVENT-RECORD-OUT FROM CSV-AUDIT-LINE-WS
+           ELSE
+               MOVE AUDIT-TRAIL-OUT TO INVENT-RECORD-OUT
+               WRITE INVENT-RECORD-OUT.
+           PERFORM 300-WRITE-GL-EXTRACT.
+
+      *==============================================================
+      * Write the month-end GL import line: the inventory asset
+      * account code, the total stock value, and today's date as
+      * the posting period.
+      *==============================================================
+       300-WRITE-GL-EXTRACT.
+           MOVE GL-INVENTORY-ACCOUNT-WS TO GL-ACCOUNT-CODE-OUT.
+           MOVE TOTAL-VALUE-TMP         TO GL-AMOUNT-OUT.
+           MOVE CDT-DATE                TO GL-PERIOD-OUT.
+           WRITE GL-EXTRACT-RECORD-OUT.
 
       *CLOSE INPUT OUTPUT FILES.
        300-CLOSE-IN-OUT-FILES.
-           CLOSE INVENT-FILE-IN  SUPPLIER-FILE-IN 
+           CLOSE INVENT-FILE-IN  SUPPLIER-FILE-IN
                  INVENT-FILE-OUT.
+           CLOSE GL-EXTRACT-FILE.
 
        END PROGRAM INVENTORY.
