@@ -0,0 +1,168 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHYSCNT as "PHYSCNT".
+       AUTHOR.     George Yang.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNT-FILE-IN
+               ASSIGN TO "D:\COBOL\PHYSCNT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS COUNT-FILE-STATUS.
+           SELECT INVENT-FILE
+               ASSIGN TO "D:\COBOL\INVENT6.TXT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PART-NUMBER
+               ALTERNATE RECORD KEY IS SUPPLIER-CODE WITH DUPLICATES
+               FILE STATUS IS STATUS-FIELD.
+           SELECT VARIANCE-FILE-OUT
+               ASSIGN TO "D:\COBOL\VARIANCE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *==============================================================
+      * One line per part counted on the shelf: part number and
+      * the quantity the count actually found, fed in from
+      * whatever tool captured the physical count.
+      *==============================================================
+       FD  COUNT-FILE-IN.
+       01  COUNT-RECORD-IN.
+           05 CNT-PART-NUMBER   PIC X(7).
+           05 CNT-COUNTED-QTY   PIC 9(4).
+
+       FD  INVENT-FILE.
+           COPY "D:\COBOL\INVENT_RECORD.cpy".
+
+       FD  VARIANCE-FILE-OUT.
+       01  VARIANCE-RECORD-OUT  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 STATUS-FIELD          PIC X(2)  VALUE SPACES.
+       01 COUNT-FILE-STATUS     PIC X(2)  VALUE SPACES.
+       01 EOF-COUNT-WS          PIC A(3)  VALUE SPACES.
+
+       01 RECORDS-READ-WS       PIC 9(6)  VALUE ZERO.
+       01 VARIANCE-COUNT-WS     PIC 9(6)  VALUE ZERO.
+       01 NOT-ON-FILE-COUNT-WS  PIC 9(6)  VALUE ZERO.
+
+       01 VARIANCE-QTY-WS       PIC S9(5) VALUE ZERO.
+
+       01 VARIANCE-REPORT-HEADER.
+           05 FILLER PIC X(10) VALUE "PART NUM".
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 FILLER PIC X(14) VALUE "SYSTEM QTY".
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 FILLER PIC X(14) VALUE "COUNTED QTY".
+           05 FILLER PIC X(5)  VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "VARIANCE".
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "FLAG".
+
+       01 VARIANCE-DETAIL-OUT.
+           05 VD-PART-NUMBER-OUT   PIC X(7)     VALUE SPACES.
+           05 FILLER               PIC X(8)     VALUE SPACES.
+           05 VD-SYSTEM-QTY-OUT    PIC ZZZZ9    VALUE ZEROS.
+           05 FILLER               PIC X(9)     VALUE SPACES.
+           05 VD-COUNTED-QTY-OUT   PIC ZZZZ9    VALUE ZEROS.
+           05 FILLER               PIC X(9)     VALUE SPACES.
+           05 VD-VARIANCE-OUT      PIC -ZZZZ9   VALUE ZEROS.
+           05 FILLER               PIC X(5)     VALUE SPACES.
+           05 VD-FLAG-OUT          PIC X(14)    VALUE SPACES.
+
+       01 VARIANCE-AUDIT-TRAIL-OUT.
+           05 FILLER PIC X(14) VALUE "RECORDS READ:".
+           05 AT-RECORDS-READ-OUT PIC ZZZZZ9 VALUE ZEROS.
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(16) VALUE "VARIANCES FOUND:".
+           05 AT-VARIANCE-COUNT-OUT PIC ZZZZZ9 VALUE ZEROS.
+           05 FILLER PIC X(3)  VALUE SPACES.
+           05 FILLER PIC X(19) VALUE "NOT ON INVENT-FILE:".
+           05 AT-NOT-ON-FILE-OUT PIC ZZZZZ9 VALUE ZEROS.
+
+      *==============================================================
+      * The top level of the program.
+      *==============================================================
+       PROCEDURE DIVISION.
+       100-RECONCILE-PHYSICAL-COUNT.
+           MOVE 0 TO RETURN-CODE.
+           PERFORM 200-INIT-RECONCILE.
+           IF STATUS-FIELD NOT = "OK"
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               PERFORM 201-READ-COUNT-RECORD
+               PERFORM 210-PROCESS-ONE-COUNT
+                   UNTIL EOF-COUNT-WS = "YES"
+               PERFORM 202-TERM-RECONCILE.
+
+           STOP RUN.
+
+      *==============================================================
+      * Open the count file, the inventory master, and the
+      * variance report, and print the report header.
+      *==============================================================
+       200-INIT-RECONCILE.
+           OPEN INPUT COUNT-FILE-IN.
+           OPEN INPUT INVENT-FILE.
+           OPEN OUTPUT VARIANCE-FILE-OUT.
+           IF COUNT-FILE-STATUS NOT = "00"
+               DISPLAY "PHYSCNT: CANNOT OPEN COUNT FILE "
+                   COUNT-FILE-STATUS
+               MOVE "ER" TO STATUS-FIELD
+           ELSE
+               MOVE "OK" TO STATUS-FIELD
+               MOVE VARIANCE-REPORT-HEADER TO VARIANCE-RECORD-OUT
+               WRITE VARIANCE-RECORD-OUT.
+
+      *==============================================================
+      * Look up the counted part on INVENT-FILE, compute the
+      * variance against its on-hand quantity, and write a detail
+      * line -- flagged whenever the count doesn't match.
+      *==============================================================
+       210-PROCESS-ONE-COUNT.
+           ADD 1 TO RECORDS-READ-WS.
+           MOVE CNT-PART-NUMBER TO PART-NUMBER
+                                    VD-PART-NUMBER-OUT.
+           MOVE CNT-COUNTED-QTY TO VD-COUNTED-QTY-OUT.
+           READ INVENT-FILE
+               INVALID KEY
+                   ADD 1 TO NOT-ON-FILE-COUNT-WS
+                   MOVE ZEROS TO VD-SYSTEM-QTY-OUT
+                   MOVE "*** NOT ON FILE"  TO VD-FLAG-OUT
+                   MOVE CNT-COUNTED-QTY    TO VARIANCE-QTY-WS
+               NOT INVALID KEY
+                   MOVE QUANTITY TO VD-SYSTEM-QTY-OUT
+                   SUBTRACT QUANTITY FROM CNT-COUNTED-QTY
+                       GIVING VARIANCE-QTY-WS
+                   IF VARIANCE-QTY-WS = ZERO
+                       MOVE SPACES TO VD-FLAG-OUT
+                   ELSE
+                       ADD 1 TO VARIANCE-COUNT-WS
+                       MOVE "*** VARIANCE"  TO VD-FLAG-OUT.
+           MOVE VARIANCE-QTY-WS TO VD-VARIANCE-OUT.
+           MOVE VARIANCE-DETAIL-OUT TO VARIANCE-RECORD-OUT.
+           WRITE VARIANCE-RECORD-OUT.
+           PERFORM 201-READ-COUNT-RECORD.
+
+      *==============================================================
+      * Read one record from the physical count file.
+      *==============================================================
+       201-READ-COUNT-RECORD.
+           READ COUNT-FILE-IN
+               AT END MOVE "YES" TO EOF-COUNT-WS.
+
+      *==============================================================
+      * Print the audit trail and close every file.
+      *==============================================================
+       202-TERM-RECONCILE.
+           MOVE RECORDS-READ-WS     TO AT-RECORDS-READ-OUT.
+           MOVE VARIANCE-COUNT-WS   TO AT-VARIANCE-COUNT-OUT.
+           MOVE NOT-ON-FILE-COUNT-WS TO AT-NOT-ON-FILE-OUT.
+           MOVE VARIANCE-AUDIT-TRAIL-OUT TO VARIANCE-RECORD-OUT.
+           WRITE VARIANCE-RECORD-OUT.
+           CLOSE COUNT-FILE-IN.
+           CLOSE INVENT-FILE.
+           CLOSE VARIANCE-FILE-OUT.
+
+       end program PHYSCNT.
